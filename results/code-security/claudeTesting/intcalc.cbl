@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INT-CALC-ENGINE.
+
+      *> Compound-interest math shared by COMPOUND-INTEREST (operator
+      *> entered, one account at a time) and INTEREST-POST-BATCH (runs
+      *> the same formula against every ACCOUNT-RECORD). Kept as a
+      *> single subprogram so the two callers can never drift apart.
+      *> Callers resolve the compounding schedule (daily/monthly/
+      *> quarterly/annual) down to a periods-per-year divisor and a
+      *> total elapsed periods count before calling in, so this
+      *> engine stays schedule-agnostic.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-PERIOD-RATE         PIC 9(3)V99999.
+
+       LINKAGE SECTION.
+       01  LK-PRINCIPAL           PIC 9(9)V99.
+       01  LK-ANNUAL-RATE         PIC 9(3)V99.
+       01  LK-PERIODS-PER-YEAR    PIC 9(3).
+       01  LK-TOTAL-PERIODS       PIC 9(5).
+       01  LK-COMPOUND-AMOUNT     PIC 9(9)V99.
+       01  LK-INTEREST-EARNED     PIC 9(9)V99.
+
+       PROCEDURE DIVISION USING LK-PRINCIPAL
+                                 LK-ANNUAL-RATE
+                                 LK-PERIODS-PER-YEAR
+                                 LK-TOTAL-PERIODS
+                                 LK-COMPOUND-AMOUNT
+                                 LK-INTEREST-EARNED.
+       MAIN-LOGIC.
+           COMPUTE WS-PERIOD-RATE =
+               LK-ANNUAL-RATE / (LK-PERIODS-PER-YEAR * 100)
+           COMPUTE LK-COMPOUND-AMOUNT ROUNDED =
+               LK-PRINCIPAL * (1 + WS-PERIOD-RATE) ** LK-TOTAL-PERIODS
+           COMPUTE LK-INTEREST-EARNED ROUNDED =
+               LK-COMPOUND-AMOUNT - LK-PRINCIPAL
+           GOBACK.
