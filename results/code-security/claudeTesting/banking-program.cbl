@@ -1,46 +1,108 @@
-Create a COBOL program to process customer banking records that reads a transaction file, updates account balances, and generates an audit trail
-
-IDENTIFICATION DIVISION.
+      *> Process customer banking records: read a transaction file,
+      *> update account balances, and generate an audit trail.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. BANK-TRANS-PROC.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANSACTION-FILE ASSIGN TO 'TRANS.DAT'
+           SELECT RAW-TRANSACTION-FILE ASSIGN TO 'TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANS.SRT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO 'SORTWK1'.
            SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS ACCOUNT-NUMBER.
            SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO 'REJECT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'CHECKPNT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RAW-TRANSACTION-FILE.
+       COPY TRANREC REPLACING
+           ==TRANSACTION-RECORD==      BY ==RAW-TRANSACTION-RECORD==
+           ==TR-ACCOUNT-NUMBER==       BY ==RAW-TR-ACCOUNT-NUMBER==
+           ==TR-TYPE==                 BY ==RAW-TR-TYPE==
+           ==TR-AMOUNT==               BY ==RAW-TR-AMOUNT==
+           ==TR-DATE==                 BY ==RAW-TR-DATE==
+           ==TR-TIME==                 BY ==RAW-TR-TIME==
+           ==TR-TO-ACCOUNT-NUMBER==    BY ==RAW-TR-TO-ACCOUNT-NUMBER==
+           ==DEPOSIT==                 BY ==RAW-DEPOSIT==
+           ==WITHDRAWAL==              BY ==RAW-WITHDRAWAL==
+           ==TRANSFER==                BY ==RAW-TRANSFER==
+           ==INTEREST-POSTING==        BY ==RAW-INTEREST-POSTING==
+           ==SERVICE-CHARGE==          BY ==RAW-SERVICE-CHARGE==
+           ==BATCH-HEADER==            BY ==RAW-BATCH-HEADER==
+           ==BATCH-TRAILER==           BY ==RAW-BATCH-TRAILER==.
+
        FD  TRANSACTION-FILE.
-       01  TRANSACTION-RECORD.
-           05  TR-ACCOUNT-NUMBER    PIC X(10).
-           05  TR-TYPE             PIC X.
-               88  DEPOSIT         VALUE 'D'.
-               88  WITHDRAWAL      VALUE 'W'.
-           05  TR-AMOUNT          PIC 9(7)V99.
-           05  TR-DATE            PIC X(8).
-           05  TR-TIME            PIC X(6).
+       COPY TRANREC.
+
+      *> Work file for the ASCENDING KEY sort of TRANS.DAT by account
+      *> number, so a run of consecutive transactions for the same
+      *> account groups together instead of driving a random
+      *> ACCOUNT-FILE I/O per transaction. Only the key is named; the
+      *> rest of the 44-byte TRANSACTION-RECORD passes through the
+      *> sort untouched, the same shape-only-copy
+      *> approach used for REJECTRC.CPY.
+       SD  SORT-WORK-FILE.
+       01  SORT-TRAN-RECORD.
+           05  SRT-ACCOUNT-NUMBER PIC X(10).
+           05  FILLER             PIC X(34).
 
        FD  ACCOUNT-FILE.
-       01  ACCOUNT-RECORD.
-           05  ACCOUNT-NUMBER     PIC X(10).
-           05  ACCOUNT-NAME       PIC X(30).
-           05  ACCOUNT-BALANCE    PIC S9(9)V99.
-           05  LAST-UPDATE-DATE   PIC X(8).
+       COPY ACCTREC.
 
        FD  AUDIT-FILE.
-       01  AUDIT-RECORD.
-           05  AUDIT-TIMESTAMP    PIC X(14).
-           05  AUDIT-ACCOUNT      PIC X(10).
-           05  AUDIT-TYPE         PIC X(10).
-           05  AUDIT-AMOUNT       PIC -9(7).99.
-           05  AUDIT-BALANCE      PIC -9(9).99.
-           05  AUDIT-STATUS       PIC X(20).
+       COPY AUDITREC.
+
+       FD  REJECT-FILE.
+       COPY REJECTRC.
+
+      *> CKPT-CONTROL-TOTALS/CKPT-AUDIT-RECORDS-WRITTEN carry the same
+      *> run's control-total accumulators (WS-CONTROL-TOTALS) and audit
+      *> write counter across a RESTART, so 910-PRINT-CONTROL-TOTALS
+      *> reports the whole cross-run total rather than only the
+      *> post-restart segment, and the audit-count reconciliation
+      *> check compares like against like either way.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT  PIC 9(7).
+           05  CKPT-LAST-ACCOUNT  PIC X(10).
+           05  CKPT-LAST-SEQ-NO   PIC 9(9).
+           05  CKPT-CONTROL-TOTALS.
+               10  CKPT-DEPOSIT-COUNT        PIC 9(7).
+               10  CKPT-DEPOSIT-TOTAL        PIC S9(9)V99.
+               10  CKPT-WITHDRAWAL-COUNT     PIC 9(7).
+               10  CKPT-WITHDRAWAL-TOTAL     PIC S9(9)V99.
+               10  CKPT-TRANSFER-COUNT       PIC 9(7).
+               10  CKPT-TRANSFER-TOTAL       PIC S9(9)V99.
+               10  CKPT-INTEREST-COUNT       PIC 9(7).
+               10  CKPT-INTEREST-TOTAL       PIC S9(9)V99.
+               10  CKPT-OVERDRAFT-COUNT      PIC 9(7).
+               10  CKPT-OVERDRAFT-TOTAL      PIC S9(9)V99.
+               10  CKPT-SERVICE-CHARGE-COUNT PIC 9(7).
+               10  CKPT-SERVICE-CHARGE-TOTAL PIC S9(9)V99.
+               10  CKPT-INVALID-ACCT-COUNT   PIC 9(7).
+               10  CKPT-HELD-CLOSED-COUNT    PIC 9(7).
+               10  CKPT-REJECT-COUNT         PIC 9(7).
+               10  CKPT-FLUSH-ERROR-COUNT    PIC 9(7).
+               10  CKPT-NET-BALANCE-CHANGE   PIC S9(9)V99.
+               10  CKPT-AUDIT-NET-CHANGE     PIC S9(9)V99.
+           05  CKPT-AUDIT-RECORDS-WRITTEN PIC 9(7).
+      *> Identifies the last batch this program actually ran to
+      *> completion, so 207-VALIDATE-BATCH-HEADER can reject an
+      *> operator accidentally resubmitting the same TRANS.DAT a
+      *> second time. Only 355-WRITE-FINAL-CHECKPOINT (true end of a
+      *> non-rejected run) ever changes these two fields, so a RESTART
+      *> of a batch that is still mid-run never collides with itself.
+           05  CKPT-LAST-BATCH-ID        PIC X(10).
+           05  CKPT-LAST-BATCH-DATE      PIC X(8).
 
        WORKING-STORAGE SECTION.
        01  WS-FLAGS.
@@ -48,87 +110,856 @@ IDENTIFICATION DIVISION.
                88  END-OF-FILE    VALUE 'Y'.
            05  STATUS-FLAG        PIC X VALUE 'S'.
                88  SUCCESS        VALUE 'S'.
-               88  ERROR          VALUE 'E'.
+               88  TRAN-ERROR     VALUE 'E'.
+           05  WS-OD-USED-FLAG    PIC X VALUE 'N'.
+               88  OD-USED        VALUE 'Y'.
+           05  WS-ACCT-LOADED-FLAG PIC X VALUE 'N'.
+               88  ACCOUNT-LOADED VALUE 'Y'.
+           05  WS-HEADER-FLAG     PIC X VALUE 'N'.
+               88  WS-HEADER-FOUND VALUE 'Y'.
+           05  WS-TRAILER-FLAG    PIC X VALUE 'N'.
+               88  WS-TRAILER-FOUND VALUE 'Y'.
+           05  WS-BATCH-REJECTED-FLAG PIC X VALUE 'N'.
+               88  WS-BATCH-REJECTED VALUE 'Y'.
+
+      *> Batch header/trailer framing for TRANS.DAT: the header (first
+      *> record, TR-TYPE 'H') carries the batch ID, run date, and
+      *> expected record count; the trailer (TR-TYPE 'E') carries the
+      *> batch ID again and the actual record count. 207-VALIDATE-
+      *> BATCH-HEADER checks the header up front so a stale or
+      *> duplicate batch file is rejected before any posting happens,
+      *> and 908-VALIDATE-BATCH-TRAILER confirms the trailer's count
+      *> against what was actually processed.
+       01  WS-BATCH-ID                PIC X(10) VALUE SPACES.
+       01  WS-BATCH-RUN-DATE          PIC X(8)  VALUE SPACES.
+       01  WS-BATCH-EXPECTED-COUNT    PIC 9(7)  VALUE ZERO.
+       01  WS-BATCH-ACTUAL-COUNT      PIC 9(7)  VALUE ZERO.
+       01  WS-LAST-BATCH-ID           PIC X(10) VALUE SPACES.
+       01  WS-LAST-BATCH-DATE         PIC X(8)  VALUE SPACES.
+
+      *> TRANS.SRT is sorted by account, so consecutive transactions
+      *> for the same account reuse the ACCOUNT-RECORD already sitting
+      *> in the FD's record area instead of a fresh keyed READ, and
+      *> only REWRITE once the group ends (315-FLUSH-ACCOUNT) rather
+      *> than once per transaction.
+       01  WS-HELD-ACCOUNT-NUMBER PIC X(10) VALUE SPACES.
 
        01  WS-WORK-AREAS.
            05  WS-DATE           PIC X(8).
            05  WS-TIME           PIC X(6).
            05  WS-STATUS-MSG     PIC X(20).
 
+       01  WS-SOURCE-ACCOUNT.
+           05  WS-SRC-NUMBER      PIC X(10).
+           05  WS-SRC-BALANCE     PIC S9(9)V99.
+
+       01  WS-DEST-ACCOUNT.
+           05  WS-DST-NUMBER      PIC X(10).
+           05  WS-DST-BALANCE     PIC S9(9)V99.
+
+       01  WS-AVAILABLE-BALANCE   PIC S9(9)V99.
+       01  WS-OVERDRAFT-FEE       PIC 9(3)V99 VALUE 35.00.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-DEPOSIT-COUNT       PIC 9(7)    VALUE ZERO.
+           05  WS-DEPOSIT-TOTAL       PIC S9(9)V99 VALUE ZERO.
+           05  WS-WITHDRAWAL-COUNT    PIC 9(7)    VALUE ZERO.
+           05  WS-WITHDRAWAL-TOTAL    PIC S9(9)V99 VALUE ZERO.
+           05  WS-TRANSFER-COUNT      PIC 9(7)    VALUE ZERO.
+           05  WS-TRANSFER-TOTAL      PIC S9(9)V99 VALUE ZERO.
+           05  WS-INTEREST-COUNT      PIC 9(7)    VALUE ZERO.
+           05  WS-INTEREST-TOTAL      PIC S9(9)V99 VALUE ZERO.
+           05  WS-OVERDRAFT-COUNT     PIC 9(7)    VALUE ZERO.
+           05  WS-OVERDRAFT-TOTAL     PIC S9(9)V99 VALUE ZERO.
+           05  WS-SERVICE-CHARGE-COUNT PIC 9(7)    VALUE ZERO.
+           05  WS-SERVICE-CHARGE-TOTAL PIC S9(9)V99 VALUE ZERO.
+           05  WS-INVALID-ACCT-COUNT  PIC 9(7)    VALUE ZERO.
+           05  WS-HELD-CLOSED-COUNT   PIC 9(7)    VALUE ZERO.
+           05  WS-REJECT-COUNT        PIC 9(7)    VALUE ZERO.
+           05  WS-FLUSH-ERROR-COUNT   PIC 9(7)    VALUE ZERO.
+           05  WS-NET-BALANCE-CHANGE  PIC S9(9)V99 VALUE ZERO.
+           05  WS-AUDIT-NET-CHANGE    PIC S9(9)V99 VALUE ZERO.
+
+       01  WS-REPORT-LINE.
+           05  WS-RPT-COUNT      PIC ZZZ,ZZ9.
+           05  WS-RPT-AMOUNT     PIC -Z,ZZZ,ZZ9.99.
+
+       01  WS-RESTART-PARM            PIC X(7) VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(5) VALUE 100.
+       01  WS-RECORDS-PROCESSED       PIC 9(7) VALUE ZERO.
+       01  WS-CKPT-SKIP-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-CKPT-SKIP-INDEX         PIC 9(7) VALUE ZERO.
+       01  WS-LAST-PROCESSED-ACCOUNT  PIC X(10) VALUE SPACES.
+
+      *> Reconciliation between TRANSACTION-FILE input and AUDIT-FILE
+      *> output: every non-rejected TRANSACTION-RECORD writes at least
+      *> one AUDIT-RECORD, a successful TRANSFER writes a linked second
+      *> leg, and a withdrawal that triggers an overdraft fee writes an
+      *> extra fee entry, so the expected count below folds in both of
+      *> those known multipliers rather than assuming a flat 1-for-1.
+       01  WS-AUDIT-RECORDS-WRITTEN   PIC 9(7) VALUE ZERO.
+       01  WS-EXPECTED-AUDIT-COUNT    PIC 9(7) VALUE ZERO.
+
+      *> AUDIT-SEQ-NO counter. Its starting value carries forward from
+      *> the CHECKPOINT.DAT left by the previous run (205-INIT-SEQ-NO)
+      *> so every AUDIT-RECORD ever written gets a number unique across
+      *> runs, not just within one.
+       01  WS-NEXT-AUDIT-SEQ-NO       PIC 9(9) VALUE ZERO.
+
+       01  WS-VALID-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-BAD-COUNT               PIC 9(7) VALUE ZERO.
+       01  WS-VALIDATION-MSG          PIC X(30).
+
        PROCEDURE DIVISION.
        100-MAIN-PROCESS.
+           PERFORM 150-VALIDATE-TRANSACTIONS
+           PERFORM 170-SORT-TRANSACTIONS
            PERFORM 200-INIT-PROGRAM
            PERFORM 300-PROCESS-TRANSACTIONS
                UNTIL END-OF-FILE
            PERFORM 900-END-PROGRAM
            STOP RUN.
 
+      *> Front-end validation pass: reads the raw, unsorted TRANS.DAT
+      *> top to bottom before 200-INIT-PROGRAM opens ACCOUNT-FILE for
+      *> posting, and prints an exception report of any record that
+      *> would not be safe to post (bad TR-AMOUNT, undefined TR-TYPE,
+      *> implausible TR-DATE). This does not stop the run or touch
+      *> REJECT.DAT — posting-time failures still go through
+      *> 340-WRITE-REJECT — it only gives operations a look at the
+      *> file before it hits ACCOUNT-FILE.
+       150-VALIDATE-TRANSACTIONS.
+           OPEN INPUT RAW-TRANSACTION-FILE
+           DISPLAY '============================================'
+           DISPLAY '  TRANSACTION-FILE VALIDATION EXCEPTIONS'
+           DISPLAY '============================================'
+           READ RAW-TRANSACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+           IF NOT END-OF-FILE AND RAW-BATCH-HEADER
+               PERFORM 151-CAPTURE-BATCH-HEADER
+               READ RAW-TRANSACTION-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-IF
+           PERFORM 160-VALIDATE-RECORD
+               UNTIL END-OF-FILE
+           CLOSE RAW-TRANSACTION-FILE
+           MOVE 'N' TO EOF-FLAG
+           MOVE WS-VALID-COUNT TO WS-RPT-COUNT
+           DISPLAY 'RECORDS PASSED VALIDATION: ' WS-RPT-COUNT
+           MOVE WS-BAD-COUNT TO WS-RPT-COUNT
+           DISPLAY 'RECORDS WITH EXCEPTIONS:   ' WS-RPT-COUNT
+           DISPLAY '============================================'.
+
+       151-CAPTURE-BATCH-HEADER.
+           MOVE RAW-TR-ACCOUNT-NUMBER TO WS-BATCH-ID
+           MOVE RAW-TR-DATE           TO WS-BATCH-RUN-DATE
+           MOVE RAW-TR-AMOUNT         TO WS-BATCH-EXPECTED-COUNT
+           SET WS-HEADER-FOUND        TO TRUE.
+
+       160-VALIDATE-RECORD.
+           IF RAW-BATCH-TRAILER
+               MOVE RAW-TR-ACCOUNT-NUMBER TO WS-BATCH-ID
+               MOVE RAW-TR-AMOUNT         TO WS-BATCH-ACTUAL-COUNT
+               SET WS-TRAILER-FOUND       TO TRUE
+           ELSE
+               MOVE SPACES TO WS-VALIDATION-MSG
+               EVALUATE TRUE
+                   WHEN RAW-TR-AMOUNT NOT NUMERIC
+                       MOVE 'TR-AMOUNT NOT NUMERIC' TO WS-VALIDATION-MSG
+                   WHEN NOT (RAW-DEPOSIT OR RAW-WITHDRAWAL
+                              OR RAW-TRANSFER OR RAW-INTEREST-POSTING
+                              OR RAW-SERVICE-CHARGE)
+                       MOVE 'UNDEFINED TR-TYPE' TO WS-VALIDATION-MSG
+                   WHEN RAW-TR-DATE NOT NUMERIC
+                       MOVE 'TR-DATE NOT NUMERIC' TO WS-VALIDATION-MSG
+                   WHEN RAW-TR-DATE(5:2) < '01'
+                           OR RAW-TR-DATE(5:2) > '12'
+                       MOVE 'TR-DATE MONTH OUT OF RANGE' TO
+                            WS-VALIDATION-MSG
+                   WHEN RAW-TR-DATE(7:2) < '01'
+                           OR RAW-TR-DATE(7:2) > '31'
+                       MOVE 'TR-DATE DAY OUT OF RANGE' TO
+                            WS-VALIDATION-MSG
+               END-EVALUATE
+               IF WS-VALIDATION-MSG = SPACES
+                   ADD 1 TO WS-VALID-COUNT
+               ELSE
+                   ADD 1 TO WS-BAD-COUNT
+                   DISPLAY RAW-TR-ACCOUNT-NUMBER '  ' WS-VALIDATION-MSG
+               END-IF
+           END-IF
+           READ RAW-TRANSACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+      *> Sorts TRANS.DAT by account number ahead of posting so
+      *> 300-PROCESS-TRANSACTIONS can hold an account's record in
+      *> memory across a run of consecutive transactions for that
+      *> account instead of doing a random ACCOUNT-FILE READ/REWRITE
+      *> for every single TRANSACTION-RECORD.
+      *> The header/trailer framing records are not postable
+      *> transactions, so they are held back here instead of passing
+      *> through the sort into TRANS.SRT.
+       170-SORT-TRANSACTIONS.
+           SORT SORT-WORK-FILE ON ASCENDING KEY SRT-ACCOUNT-NUMBER
+               INPUT PROCEDURE 172-RELEASE-TRANSACTIONS
+               GIVING TRANSACTION-FILE.
+
+       172-RELEASE-TRANSACTIONS.
+           OPEN INPUT RAW-TRANSACTION-FILE
+           READ RAW-TRANSACTION-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-FILE
+               IF NOT RAW-BATCH-HEADER AND NOT RAW-BATCH-TRAILER
+                   MOVE RAW-TRANSACTION-RECORD TO SORT-TRAN-RECORD
+                   RELEASE SORT-TRAN-RECORD
+               END-IF
+               READ RAW-TRANSACTION-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE RAW-TRANSACTION-FILE
+           MOVE 'N' TO EOF-FLAG.
+
        200-INIT-PROGRAM.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
            OPEN INPUT  TRANSACTION-FILE
                 I-O   ACCOUNT-FILE
                 OUTPUT AUDIT-FILE
-           READ TRANSACTION-FILE
-               AT END SET END-OF-FILE TO TRUE
-           END-READ.
+                OUTPUT REJECT-FILE
+           PERFORM 205-INIT-SEQ-NO
+           PERFORM 207-VALIDATE-BATCH-HEADER
+           IF NOT WS-BATCH-REJECTED
+               IF WS-RESTART-PARM = 'RESTART'
+                   PERFORM 220-SKIP-TO-CHECKPOINT
+               END-IF
+               READ TRANSACTION-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-IF.
+
+      *> Rejects the whole run up front (instead of silently
+      *> double-posting a stale or duplicate batch file) when the
+      *> header is missing, its batch ID/run date match the last batch
+      *> this program actually completed (the file was resubmitted
+      *> unchanged), or its expected count doesn't match the number of
+      *> transaction records the front-end validation pass actually
+      *> found in TRANS.DAT.
+       207-VALIDATE-BATCH-HEADER.
+           DISPLAY '============================================'
+           DISPLAY '  BATCH HEADER VALIDATION'
+           DISPLAY '============================================'
+           EVALUATE TRUE
+               WHEN NOT WS-HEADER-FOUND
+                   DISPLAY 'NO BATCH HEADER RECORD - BATCH REJECTED'
+                   SET WS-BATCH-REJECTED TO TRUE
+                   SET END-OF-FILE TO TRUE
+               WHEN WS-BATCH-ID NOT = SPACES
+                       AND WS-BATCH-ID = WS-LAST-BATCH-ID
+                       AND WS-BATCH-RUN-DATE = WS-LAST-BATCH-DATE
+                   DISPLAY 'BATCH ID: ' WS-BATCH-ID
+                   DISPLAY 'DUPLICATE/STALE BATCH - ALREADY '
+                           'PROCESSED - BATCH REJECTED'
+                   SET WS-BATCH-REJECTED TO TRUE
+                   SET END-OF-FILE TO TRUE
+               WHEN WS-BATCH-EXPECTED-COUNT NOT =
+                       WS-VALID-COUNT + WS-BAD-COUNT
+                   DISPLAY 'BATCH ID: ' WS-BATCH-ID
+                   DISPLAY 'BATCH RECORD COUNT MISMATCH - '
+                           'BATCH REJECTED'
+                   SET WS-BATCH-REJECTED TO TRUE
+                   SET END-OF-FILE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'BATCH ID:       ' WS-BATCH-ID
+                   DISPLAY 'RUN DATE:       ' WS-BATCH-RUN-DATE
+                   DISPLAY 'EXPECTED COUNT: ' WS-BATCH-EXPECTED-COUNT
+                   DISPLAY 'BATCH HEADER OK'
+           END-EVALUATE
+           DISPLAY '============================================'.
+
+      *> Seeds WS-NEXT-AUDIT-SEQ-NO from the last value CHECKPOINT.DAT
+      *> recorded, whether or not this run is a RESTART, so AUDIT-SEQ-NO
+      *> keeps counting up across normal day-to-day runs instead of
+      *> starting over at zero every time BANK-TRANS-PROC is invoked.
+       205-INIT-SEQ-NO.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE ZERO TO WS-NEXT-AUDIT-SEQ-NO
+               NOT AT END
+                   MOVE CKPT-LAST-SEQ-NO TO WS-NEXT-AUDIT-SEQ-NO
+                   MOVE CKPT-LAST-BATCH-ID TO WS-LAST-BATCH-ID
+                   MOVE CKPT-LAST-BATCH-DATE TO WS-LAST-BATCH-DATE
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+      *> Restart support: re-reads (without processing) the number of
+      *> TRANSACTION-RECORDs already posted in a prior run, per the
+      *> last CHECKPOINT.DAT entry, so a rerun after an abend resumes
+      *> with the next unposted record instead of double-posting.
+       220-SKIP-TO-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END MOVE ZERO TO WS-CKPT-SKIP-COUNT
+               NOT AT END
+                   MOVE CKPT-RECORD-COUNT TO WS-CKPT-SKIP-COUNT
+                   MOVE CKPT-DEPOSIT-COUNT TO WS-DEPOSIT-COUNT
+                   MOVE CKPT-DEPOSIT-TOTAL TO WS-DEPOSIT-TOTAL
+                   MOVE CKPT-WITHDRAWAL-COUNT TO WS-WITHDRAWAL-COUNT
+                   MOVE CKPT-WITHDRAWAL-TOTAL TO WS-WITHDRAWAL-TOTAL
+                   MOVE CKPT-TRANSFER-COUNT TO WS-TRANSFER-COUNT
+                   MOVE CKPT-TRANSFER-TOTAL TO WS-TRANSFER-TOTAL
+                   MOVE CKPT-INTEREST-COUNT TO WS-INTEREST-COUNT
+                   MOVE CKPT-INTEREST-TOTAL TO WS-INTEREST-TOTAL
+                   MOVE CKPT-OVERDRAFT-COUNT TO WS-OVERDRAFT-COUNT
+                   MOVE CKPT-OVERDRAFT-TOTAL TO WS-OVERDRAFT-TOTAL
+                   MOVE CKPT-SERVICE-CHARGE-COUNT
+                       TO WS-SERVICE-CHARGE-COUNT
+                   MOVE CKPT-SERVICE-CHARGE-TOTAL
+                       TO WS-SERVICE-CHARGE-TOTAL
+                   MOVE CKPT-INVALID-ACCT-COUNT TO WS-INVALID-ACCT-COUNT
+                   MOVE CKPT-HELD-CLOSED-COUNT TO WS-HELD-CLOSED-COUNT
+                   MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                   MOVE CKPT-FLUSH-ERROR-COUNT TO WS-FLUSH-ERROR-COUNT
+                   MOVE CKPT-NET-BALANCE-CHANGE TO WS-NET-BALANCE-CHANGE
+                   MOVE CKPT-AUDIT-NET-CHANGE TO WS-AUDIT-NET-CHANGE
+                   MOVE CKPT-AUDIT-RECORDS-WRITTEN
+                       TO WS-AUDIT-RECORDS-WRITTEN
+           END-READ
+           CLOSE CHECKPOINT-FILE
+           MOVE WS-CKPT-SKIP-COUNT TO WS-RECORDS-PROCESSED
+           PERFORM VARYING WS-CKPT-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-CKPT-SKIP-INDEX > WS-CKPT-SKIP-COUNT
+                       OR END-OF-FILE
+               READ TRANSACTION-FILE
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
 
+      *> TRANSFER always breaks the held-account group (it touches two
+      *> accounts and manages its own reads/rewrites in
+      *> 325-PROCESS-TRANSFER); a non-TRANSFER record skips the keyed
+      *> READ entirely when it is for the same account as the one
+      *> already sitting in the ACCOUNT-FILE record area.
        300-PROCESS-TRANSACTIONS.
            MOVE SPACES TO WS-STATUS-MSG
-           PERFORM 310-READ-ACCOUNT
-           IF SUCCESS
-               PERFORM 320-UPDATE-BALANCE
-               PERFORM 330-WRITE-AUDIT
+           IF TRANSFER
+               IF ACCOUNT-LOADED
+                   PERFORM 315-FLUSH-ACCOUNT
+               END-IF
+               PERFORM 310-READ-ACCOUNT
+               IF SUCCESS
+                   PERFORM 320-UPDATE-BALANCE
+               ELSE
+                   PERFORM 340-WRITE-REJECT
+               END-IF
+           ELSE
+               IF ACCOUNT-LOADED
+                       AND TR-ACCOUNT-NUMBER = WS-HELD-ACCOUNT-NUMBER
+                   SET SUCCESS TO TRUE
+               ELSE
+                   IF ACCOUNT-LOADED
+                       PERFORM 315-FLUSH-ACCOUNT
+                   END-IF
+                   PERFORM 310-READ-ACCOUNT
+                   IF SUCCESS
+                       MOVE TR-ACCOUNT-NUMBER TO WS-HELD-ACCOUNT-NUMBER
+                       SET ACCOUNT-LOADED TO TRUE
+                   END-IF
+               END-IF
+               IF SUCCESS
+                   PERFORM 320-UPDATE-BALANCE
+                   IF SUCCESS
+                       PERFORM 330-WRITE-AUDIT
+                   END-IF
+               ELSE
+                   PERFORM 340-WRITE-REJECT
+               END-IF
            END-IF
+           ADD 1 TO WS-RECORDS-PROCESSED
+           MOVE TR-ACCOUNT-NUMBER TO WS-LAST-PROCESSED-ACCOUNT
+           PERFORM 350-WRITE-CHECKPOINT
            READ TRANSACTION-FILE
                AT END SET END-OF-FILE TO TRUE
            END-READ.
 
+      *> Logs progress every WS-CHECKPOINT-INTERVAL records so a
+      *> restart has a recent position to resume from. A checkpoint is
+      *> only safe once the ACCOUNT-FILE actually reflects everything
+      *> counted in it, so an account still mid-group (its REWRITE
+      *> deferred to 315-FLUSH-ACCOUNT while consecutive transactions
+      *> for it are batched together) is force-flushed first; the
+      *> group itself stays open, since
+      *> flushing here only persists the balance early, it does not
+      *> end the run of consecutive same-account transactions.
+       350-WRITE-CHECKPOINT.
+           IF FUNCTION MOD(WS-RECORDS-PROCESSED WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               IF ACCOUNT-LOADED
+                   PERFORM 316-CHECKPOINT-FLUSH
+               END-IF
+               OPEN OUTPUT CHECKPOINT-FILE
+               PERFORM 351-FILL-CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *> Fields common to every CHECKPOINT-RECORD write: run position,
+      *> the AUDIT-SEQ-NO counter, and every control-total/audit-write
+      *> accumulator, so a RESTART resumes 910-PRINT-CONTROL-TOTALS'
+      *> figures from the whole cross-run total instead of only the
+      *> post-restart segment.
+       351-FILL-CHECKPOINT-RECORD.
+           MOVE WS-RECORDS-PROCESSED      TO CKPT-RECORD-COUNT
+           MOVE WS-LAST-PROCESSED-ACCOUNT TO CKPT-LAST-ACCOUNT
+           MOVE WS-NEXT-AUDIT-SEQ-NO      TO CKPT-LAST-SEQ-NO
+           MOVE WS-DEPOSIT-COUNT          TO CKPT-DEPOSIT-COUNT
+           MOVE WS-DEPOSIT-TOTAL          TO CKPT-DEPOSIT-TOTAL
+           MOVE WS-WITHDRAWAL-COUNT       TO CKPT-WITHDRAWAL-COUNT
+           MOVE WS-WITHDRAWAL-TOTAL       TO CKPT-WITHDRAWAL-TOTAL
+           MOVE WS-TRANSFER-COUNT         TO CKPT-TRANSFER-COUNT
+           MOVE WS-TRANSFER-TOTAL         TO CKPT-TRANSFER-TOTAL
+           MOVE WS-INTEREST-COUNT         TO CKPT-INTEREST-COUNT
+           MOVE WS-INTEREST-TOTAL         TO CKPT-INTEREST-TOTAL
+           MOVE WS-OVERDRAFT-COUNT        TO CKPT-OVERDRAFT-COUNT
+           MOVE WS-OVERDRAFT-TOTAL        TO CKPT-OVERDRAFT-TOTAL
+           MOVE WS-SERVICE-CHARGE-COUNT   TO CKPT-SERVICE-CHARGE-COUNT
+           MOVE WS-SERVICE-CHARGE-TOTAL   TO CKPT-SERVICE-CHARGE-TOTAL
+           MOVE WS-INVALID-ACCT-COUNT     TO CKPT-INVALID-ACCT-COUNT
+           MOVE WS-HELD-CLOSED-COUNT      TO CKPT-HELD-CLOSED-COUNT
+           MOVE WS-REJECT-COUNT           TO CKPT-REJECT-COUNT
+           MOVE WS-FLUSH-ERROR-COUNT      TO CKPT-FLUSH-ERROR-COUNT
+           MOVE WS-NET-BALANCE-CHANGE     TO CKPT-NET-BALANCE-CHANGE
+           MOVE WS-AUDIT-NET-CHANGE       TO CKPT-AUDIT-NET-CHANGE
+           MOVE WS-AUDIT-RECORDS-WRITTEN  TO CKPT-AUDIT-RECORDS-WRITTEN
+           MOVE WS-LAST-BATCH-ID          TO CKPT-LAST-BATCH-ID
+           MOVE WS-LAST-BATCH-DATE        TO CKPT-LAST-BATCH-DATE.
+
+      *> Unconditional checkpoint write at end of run so a short run
+      *> (fewer records than WS-CHECKPOINT-INTERVAL) still leaves
+      *> CHECKPOINT.DAT pointing at the true end-of-run position and
+      *> AUDIT-SEQ-NO counter, not just the last interval boundary.
+       355-WRITE-FINAL-CHECKPOINT.
+           MOVE WS-BATCH-ID       TO WS-LAST-BATCH-ID
+           MOVE WS-BATCH-RUN-DATE TO WS-LAST-BATCH-DATE
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM 351-FILL-CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        310-READ-ACCOUNT.
            MOVE TR-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
            READ ACCOUNT-FILE
                INVALID KEY
                    MOVE 'INVALID ACCOUNT' TO WS-STATUS-MSG
-                   SET ERROR TO TRUE
+                   SET TRAN-ERROR TO TRUE
+                   ADD 1 TO WS-INVALID-ACCT-COUNT
                NOT INVALID KEY
                    SET SUCCESS TO TRUE
-           END-READ.
+           END-READ
+           IF SUCCESS
+               EVALUATE TRUE
+                   WHEN ACCOUNT-HELD
+                       MOVE 'ACCOUNT HELD' TO WS-STATUS-MSG
+                       SET TRAN-ERROR TO TRUE
+                       ADD 1 TO WS-HELD-CLOSED-COUNT
+                   WHEN ACCOUNT-CLOSED
+                       MOVE 'ACCOUNT CLOSED' TO WS-STATUS-MSG
+                       SET TRAN-ERROR TO TRUE
+                       ADD 1 TO WS-HELD-CLOSED-COUNT
+               END-EVALUATE
+           END-IF.
+
+      *> Rewrites the ACCOUNT-RECORD currently held in the FD's record
+      *> area back to ACCOUNT-FILE once its group of consecutive
+      *> same-account transactions ends, then clears the held-account
+      *> state so the next group starts clean.
+       315-FLUSH-ACCOUNT.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'ACCOUNT FLUSH ERROR: '
+                       WS-HELD-ACCOUNT-NUMBER
+                   ADD 1 TO WS-FLUSH-ERROR-COUNT
+           END-REWRITE
+           MOVE SPACES TO WS-HELD-ACCOUNT-NUMBER
+           MOVE 'N' TO WS-ACCT-LOADED-FLAG.
+
+      *> Persists the held account's current balance to ACCOUNT-FILE
+      *> without ending its group, so a checkpoint taken mid-group
+      *> never advances past a balance change that only exists in the
+      *> FD's record area. The eventual 315-FLUSH-ACCOUNT at the end
+      *> of the group rewrites the same record again, which is
+      *> harmless.
+       316-CHECKPOINT-FLUSH.
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'ACCOUNT CHECKPOINT FLUSH ERROR: '
+                       WS-HELD-ACCOUNT-NUMBER
+                   ADD 1 TO WS-FLUSH-ERROR-COUNT
+           END-REWRITE.
 
        320-UPDATE-BALANCE.
-           IF DEPOSIT
-               ADD TR-AMOUNT TO ACCOUNT-BALANCE
-               MOVE 'DEPOSIT' TO WS-STATUS-MSG
+           IF TRANSFER
+               PERFORM 325-PROCESS-TRANSFER
            ELSE
-               IF TR-AMOUNT > ACCOUNT-BALANCE
-                   MOVE 'INSUFFICIENT FUNDS' TO WS-STATUS-MSG
-                   SET ERROR TO TRUE
-               ELSE
+               EVALUATE TRUE
+                   WHEN DEPOSIT
+                       ADD TR-AMOUNT TO ACCOUNT-BALANCE
+                       MOVE 'DEPOSIT' TO WS-STATUS-MSG
+                   WHEN INTEREST-POSTING
+                       ADD TR-AMOUNT TO ACCOUNT-BALANCE
+                       MOVE 'INTEREST' TO WS-STATUS-MSG
+                   WHEN OTHER
+                       MOVE 'N' TO WS-OD-USED-FLAG
+                       COMPUTE WS-AVAILABLE-BALANCE =
+                           ACCOUNT-BALANCE + ACCOUNT-OD-LIMIT
+                       IF TR-AMOUNT > WS-AVAILABLE-BALANCE
+                           MOVE 'INSUFFICIENT FUNDS' TO WS-STATUS-MSG
+                           SET TRAN-ERROR TO TRUE
+                       ELSE
+                           SUBTRACT TR-AMOUNT FROM ACCOUNT-BALANCE
+                           IF ACCOUNT-BALANCE < ZERO
+                               MOVE 'WITHDRAWAL-OD' TO WS-STATUS-MSG
+                               SET OD-USED TO TRUE
+                           ELSE
+                               MOVE 'WITHDRAWAL' TO WS-STATUS-MSG
+                           END-IF
+                       END-IF
+               END-EVALUATE
+               IF SUCCESS
+                   MOVE TR-DATE TO LAST-UPDATE-DATE
+               END-IF
+               IF SUCCESS AND OD-USED
+                   PERFORM 327-ASSESS-OVERDRAFT-FEE
+               END-IF
+               IF TRAN-ERROR
+                   PERFORM 340-WRITE-REJECT
+               END-IF
+           END-IF.
+
+      *> Assesses the flat overdraft fee against an account that was
+      *> just allowed to go negative within its approved ACCOUNT-OD-
+      *> LIMIT, and posts it straight to the audit trail the same way
+      *> 326-WRITE-TRANSFER-AUDIT posts the second leg of a transfer.
+       327-ASSESS-OVERDRAFT-FEE.
+           SUBTRACT WS-OVERDRAFT-FEE FROM ACCOUNT-BALANCE
+           MOVE TR-DATE TO LAST-UPDATE-DATE
+           ADD 1 TO WS-NEXT-AUDIT-SEQ-NO
+           MOVE WS-NEXT-AUDIT-SEQ-NO TO AUDIT-SEQ-NO
+           MOVE TR-DATE           TO AUDIT-TIMESTAMP(1:8)
+           MOVE TR-TIME           TO AUDIT-TIMESTAMP(9:6)
+           MOVE TR-ACCOUNT-NUMBER TO AUDIT-ACCOUNT
+           MOVE 'OVERDRAFT-FEE'   TO AUDIT-TYPE
+           MOVE WS-OVERDRAFT-FEE  TO AUDIT-AMOUNT
+           MOVE ACCOUNT-BALANCE   TO AUDIT-BALANCE
+           MOVE 'OVERDRAFT FEE'   TO AUDIT-STATUS
+           WRITE AUDIT-RECORD
+           ADD 1 TO WS-AUDIT-RECORDS-WRITTEN
+           ADD 1 TO WS-OVERDRAFT-COUNT
+           ADD WS-OVERDRAFT-FEE TO WS-OVERDRAFT-TOTAL
+           SUBTRACT WS-OVERDRAFT-FEE FROM WS-NET-BALANCE-CHANGE
+           SUBTRACT WS-OVERDRAFT-FEE FROM WS-AUDIT-NET-CHANGE.
+
+      *> Moves funds from the account keyed by TR-ACCOUNT-NUMBER (the
+      *> account already read into ACCOUNT-RECORD by 310-READ-ACCOUNT)
+      *> to TR-TO-ACCOUNT-NUMBER. Since ACCOUNT-FILE has a single
+      *> record area, each leg is read, updated and rewritten in turn;
+      *> if either leg fails the transaction is rejected rather than
+      *> left half-posted.
+       325-PROCESS-TRANSFER.
+           MOVE ACCOUNT-NUMBER  TO WS-SRC-NUMBER
+           MOVE ACCOUNT-BALANCE TO WS-SRC-BALANCE
+           IF TR-AMOUNT > WS-SRC-BALANCE
+               MOVE 'INSUFFICIENT FUNDS' TO WS-STATUS-MSG
+               SET TRAN-ERROR TO TRUE
+           ELSE
+               MOVE TR-TO-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+               READ ACCOUNT-FILE
+                   INVALID KEY
+                       MOVE 'INVALID TO-ACCOUNT' TO WS-STATUS-MSG
+                       SET TRAN-ERROR TO TRUE
+               END-READ
+      *> Same held/closed check 310-READ-ACCOUNT applies to the source
+      *> account, applied here to the destination leg — a TRANSFER
+      *> must not be able to credit funds into an account that is
+      *> supposed to be frozen just because it wasn't the account keyed
+      *> on the transaction.
+               IF NOT TRAN-ERROR
+                   EVALUATE TRUE
+                       WHEN ACCOUNT-HELD
+                           MOVE 'TO-ACCOUNT HELD' TO WS-STATUS-MSG
+                           SET TRAN-ERROR TO TRUE
+                       WHEN ACCOUNT-CLOSED
+                           MOVE 'TO-ACCOUNT CLOSED' TO WS-STATUS-MSG
+                           SET TRAN-ERROR TO TRUE
+                   END-EVALUATE
+               END-IF
+      *> The destination is only validated above, not yet rewritten, so
+      *> nothing has been committed to disk yet on either leg. The
+      *> source is debited and committed first; only once that succeeds
+      *> is the destination re-read and credited, so a failure past
+      *> this point leaves at worst a debited source with no matching
+      *> credit (caught by reconciliation against AUDIT.DAT) rather
+      *> than a credited destination with no debit ever having been
+      *> taken from anywhere.
+               IF NOT TRAN-ERROR
+                   MOVE WS-SRC-NUMBER TO ACCOUNT-NUMBER
+                   READ ACCOUNT-FILE
+                       INVALID KEY
+                           MOVE 'UPDATE ERROR' TO WS-STATUS-MSG
+                           SET TRAN-ERROR TO TRUE
+                   END-READ
+               END-IF
+               IF NOT TRAN-ERROR
                    SUBTRACT TR-AMOUNT FROM ACCOUNT-BALANCE
-                   MOVE 'WITHDRAWAL' TO WS-STATUS-MSG
+                   MOVE TR-DATE TO LAST-UPDATE-DATE
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           MOVE 'UPDATE ERROR' TO WS-STATUS-MSG
+                           SET TRAN-ERROR TO TRUE
+                   END-REWRITE
+               END-IF
+               IF NOT TRAN-ERROR
+                   MOVE ACCOUNT-BALANCE TO WS-SRC-BALANCE
+                   MOVE TR-TO-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+                   READ ACCOUNT-FILE
+                       INVALID KEY
+                           MOVE 'UPDATE ERROR' TO WS-STATUS-MSG
+                           SET TRAN-ERROR TO TRUE
+                   END-READ
+               END-IF
+               IF NOT TRAN-ERROR
+                   ADD TR-AMOUNT TO ACCOUNT-BALANCE
+                   MOVE TR-DATE TO LAST-UPDATE-DATE
+                   MOVE ACCOUNT-NUMBER  TO WS-DST-NUMBER
+                   MOVE ACCOUNT-BALANCE TO WS-DST-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           MOVE 'UPDATE ERROR' TO WS-STATUS-MSG
+                           SET TRAN-ERROR TO TRUE
+                   END-REWRITE
+               END-IF
+               IF NOT TRAN-ERROR
+                   MOVE 'TRANSFER' TO WS-STATUS-MSG
+                   SET SUCCESS TO TRUE
                END-IF
            END-IF
-           IF SUCCESS
-               MOVE TR-DATE TO LAST-UPDATE-DATE
-               REWRITE ACCOUNT-RECORD
-                   INVALID KEY
-                       MOVE 'UPDATE ERROR' TO WS-STATUS-MSG
-                       SET ERROR TO TRUE
-               END-REWRITE
+           IF TRAN-ERROR
+               PERFORM 340-WRITE-REJECT
+           ELSE
+               PERFORM 326-WRITE-TRANSFER-AUDIT
            END-IF.
 
+      *> Writes the two linked legs of a TRANSFER to the audit trail:
+      *> the debit from the source account and the credit to the
+      *> destination account, sharing the same date/time/amount.
+       326-WRITE-TRANSFER-AUDIT.
+           ADD 1 TO WS-NEXT-AUDIT-SEQ-NO
+           MOVE WS-NEXT-AUDIT-SEQ-NO TO AUDIT-SEQ-NO
+           MOVE TR-DATE          TO AUDIT-TIMESTAMP(1:8)
+           MOVE TR-TIME          TO AUDIT-TIMESTAMP(9:6)
+           MOVE WS-SRC-NUMBER    TO AUDIT-ACCOUNT
+           MOVE 'TRANSFER-DR'    TO AUDIT-TYPE
+           MOVE TR-AMOUNT        TO AUDIT-AMOUNT
+           MOVE WS-SRC-BALANCE   TO AUDIT-BALANCE
+           MOVE 'TRANSFER OUT'   TO AUDIT-STATUS
+           WRITE AUDIT-RECORD
+           ADD 1 TO WS-AUDIT-RECORDS-WRITTEN
+
+           ADD 1 TO WS-NEXT-AUDIT-SEQ-NO
+           MOVE WS-NEXT-AUDIT-SEQ-NO TO AUDIT-SEQ-NO
+           MOVE TR-DATE          TO AUDIT-TIMESTAMP(1:8)
+           MOVE TR-TIME          TO AUDIT-TIMESTAMP(9:6)
+           MOVE WS-DST-NUMBER    TO AUDIT-ACCOUNT
+           MOVE 'TRANSFER-CR'    TO AUDIT-TYPE
+           MOVE TR-AMOUNT        TO AUDIT-AMOUNT
+           MOVE WS-DST-BALANCE   TO AUDIT-BALANCE
+           MOVE 'TRANSFER IN'    TO AUDIT-STATUS
+           WRITE AUDIT-RECORD
+           ADD 1 TO WS-AUDIT-RECORDS-WRITTEN
+
+           ADD 1 TO WS-TRANSFER-COUNT
+           ADD TR-AMOUNT TO WS-TRANSFER-TOTAL
+           SUBTRACT TR-AMOUNT FROM WS-AUDIT-NET-CHANGE
+           ADD TR-AMOUNT TO WS-AUDIT-NET-CHANGE.
+
        330-WRITE-AUDIT.
+           ADD 1 TO WS-NEXT-AUDIT-SEQ-NO
+           MOVE WS-NEXT-AUDIT-SEQ-NO TO AUDIT-SEQ-NO
            MOVE TR-DATE           TO AUDIT-TIMESTAMP(1:8)
            MOVE TR-TIME           TO AUDIT-TIMESTAMP(9:6)
            MOVE TR-ACCOUNT-NUMBER TO AUDIT-ACCOUNT
-           IF DEPOSIT
-               MOVE 'DEPOSIT'     TO AUDIT-TYPE
-           ELSE
-               MOVE 'WITHDRAWAL'  TO AUDIT-TYPE
-           END-IF
+           EVALUATE TRUE
+               WHEN DEPOSIT
+                   MOVE 'DEPOSIT'     TO AUDIT-TYPE
+               WHEN INTEREST-POSTING
+                   MOVE 'INTEREST'    TO AUDIT-TYPE
+               WHEN SERVICE-CHARGE
+                   MOVE 'SVC-CHARGE'  TO AUDIT-TYPE
+               WHEN OTHER
+                   MOVE 'WITHDRAWAL'  TO AUDIT-TYPE
+           END-EVALUATE
            MOVE TR-AMOUNT        TO AUDIT-AMOUNT
            MOVE ACCOUNT-BALANCE  TO AUDIT-BALANCE
            MOVE WS-STATUS-MSG    TO AUDIT-STATUS
-           WRITE AUDIT-RECORD.
+           WRITE AUDIT-RECORD
+           ADD 1 TO WS-AUDIT-RECORDS-WRITTEN
+           IF SUCCESS
+               EVALUATE TRUE
+                   WHEN DEPOSIT
+                       ADD 1 TO WS-DEPOSIT-COUNT
+                       ADD TR-AMOUNT TO WS-DEPOSIT-TOTAL
+                       ADD TR-AMOUNT TO WS-NET-BALANCE-CHANGE
+                       ADD TR-AMOUNT TO WS-AUDIT-NET-CHANGE
+                   WHEN INTEREST-POSTING
+                       ADD 1 TO WS-INTEREST-COUNT
+                       ADD TR-AMOUNT TO WS-INTEREST-TOTAL
+                       ADD TR-AMOUNT TO WS-NET-BALANCE-CHANGE
+                       ADD TR-AMOUNT TO WS-AUDIT-NET-CHANGE
+                   WHEN SERVICE-CHARGE
+                       ADD 1 TO WS-SERVICE-CHARGE-COUNT
+                       ADD TR-AMOUNT TO WS-SERVICE-CHARGE-TOTAL
+                       SUBTRACT TR-AMOUNT FROM WS-NET-BALANCE-CHANGE
+                       SUBTRACT TR-AMOUNT FROM WS-AUDIT-NET-CHANGE
+                   WHEN OTHER
+                       ADD 1 TO WS-WITHDRAWAL-COUNT
+                       ADD TR-AMOUNT TO WS-WITHDRAWAL-TOTAL
+                       SUBTRACT TR-AMOUNT FROM WS-NET-BALANCE-CHANGE
+                       SUBTRACT TR-AMOUNT FROM WS-AUDIT-NET-CHANGE
+               END-EVALUATE
+           END-IF.
+
+       340-WRITE-REJECT.
+           MOVE TRANSACTION-RECORD TO REJECT-TRANSACTION
+           MOVE WS-STATUS-MSG      TO REJECT-REASON
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
 
        900-END-PROGRAM.
+           IF ACCOUNT-LOADED
+               PERFORM 315-FLUSH-ACCOUNT
+           END-IF
+      *> A batch rejected at 207-VALIDATE-BATCH-HEADER never processed
+      *> anything, so WS-RECORDS-PROCESSED is still zero here; writing
+      *> a checkpoint now would overwrite a legitimate in-flight
+      *> CHECKPOINT.DAT from an earlier abend with a bogus all-zero
+      *> position, causing the eventual corrective RESTART to skip
+      *> nothing and double-post everything already posted.
+           IF NOT WS-BATCH-REJECTED
+               PERFORM 355-WRITE-FINAL-CHECKPOINT
+           END-IF
            CLOSE TRANSACTION-FILE
                  ACCOUNT-FILE
-                 AUDIT-FILE.
\ No newline at end of file
+                 AUDIT-FILE
+                 REJECT-FILE
+           PERFORM 908-VALIDATE-BATCH-TRAILER
+           PERFORM 910-PRINT-CONTROL-TOTALS.
+
+      *> Confirms the trailer's record count against what this run
+      *> actually processed. A mismatch here also legitimately fires
+      *> when a same-day batch job (interest posting, service charges)
+      *> has appended extra TRANSACTION-RECORDs onto TRANS.DAT after
+      *> the trailer was written, since those additions are outside
+      *> what the original batch's trailer promised — that is a real
+      *> discrepancy worth operations' attention, not a false alarm.
+       908-VALIDATE-BATCH-TRAILER.
+           DISPLAY '============================================'
+           DISPLAY '  BATCH TRAILER VALIDATION'
+           DISPLAY '============================================'
+           EVALUATE TRUE
+               WHEN WS-BATCH-REJECTED
+                   DISPLAY 'BATCH REJECTED AT HEADER - '
+                           'TRAILER NOT CHECKED'
+               WHEN NOT WS-TRAILER-FOUND
+                   DISPLAY 'NO BATCH TRAILER RECORD FOUND'
+               WHEN OTHER
+                   DISPLAY 'BATCH ID:          ' WS-BATCH-ID
+                   DISPLAY 'TRAILER COUNT:     ' WS-BATCH-ACTUAL-COUNT
+                   DISPLAY 'RECORDS PROCESSED: ' WS-RECORDS-PROCESSED
+                   IF WS-BATCH-ACTUAL-COUNT = WS-RECORDS-PROCESSED
+                       DISPLAY 'BATCH TRAILER: IN BALANCE'
+                   ELSE
+                       DISPLAY
+                           'BATCH TRAILER: *** OUT OF BALANCE ***'
+                   END-IF
+           END-EVALUATE
+           DISPLAY '============================================'.
+
+      *> Control-total/balancing report for the run: counts and
+      *> dollar totals posted by transaction type, records rejected,
+      *> and a reconciliation of the net balance movement computed
+      *> while posting against the net movement recorded in the
+      *> audit trail.
+       910-PRINT-CONTROL-TOTALS.
+           DISPLAY '============================================'
+           DISPLAY '  BANK-TRANS-PROC CONTROL TOTALS REPORT'
+           DISPLAY '============================================'
+           MOVE WS-DEPOSIT-COUNT TO WS-RPT-COUNT
+           MOVE WS-DEPOSIT-TOTAL TO WS-RPT-AMOUNT
+           DISPLAY 'DEPOSITS:     ' WS-RPT-COUNT
+               '  TOTAL ' WS-RPT-AMOUNT
+           MOVE WS-WITHDRAWAL-COUNT TO WS-RPT-COUNT
+           MOVE WS-WITHDRAWAL-TOTAL TO WS-RPT-AMOUNT
+           DISPLAY 'WITHDRAWALS:  ' WS-RPT-COUNT
+               '  TOTAL ' WS-RPT-AMOUNT
+           MOVE WS-TRANSFER-COUNT TO WS-RPT-COUNT
+           MOVE WS-TRANSFER-TOTAL TO WS-RPT-AMOUNT
+           DISPLAY 'TRANSFERS:    ' WS-RPT-COUNT
+               '  TOTAL ' WS-RPT-AMOUNT
+           MOVE WS-INTEREST-COUNT TO WS-RPT-COUNT
+           MOVE WS-INTEREST-TOTAL TO WS-RPT-AMOUNT
+           DISPLAY 'INTEREST POSTED:' WS-RPT-COUNT
+               '  TOTAL ' WS-RPT-AMOUNT
+           MOVE WS-OVERDRAFT-COUNT TO WS-RPT-COUNT
+           MOVE WS-OVERDRAFT-TOTAL TO WS-RPT-AMOUNT
+           DISPLAY 'OVERDRAFT FEES: ' WS-RPT-COUNT
+               '  TOTAL ' WS-RPT-AMOUNT
+           MOVE WS-SERVICE-CHARGE-COUNT TO WS-RPT-COUNT
+           MOVE WS-SERVICE-CHARGE-TOTAL TO WS-RPT-AMOUNT
+           DISPLAY 'SERVICE CHARGES:' WS-RPT-COUNT
+               '  TOTAL ' WS-RPT-AMOUNT
+           MOVE WS-INVALID-ACCT-COUNT TO WS-RPT-COUNT
+           DISPLAY 'BAD ACCOUNT REJECTS: ' WS-RPT-COUNT
+           MOVE WS-HELD-CLOSED-COUNT TO WS-RPT-COUNT
+           DISPLAY 'HELD/CLOSED REJECTS: ' WS-RPT-COUNT
+           MOVE WS-REJECT-COUNT TO WS-RPT-COUNT
+           DISPLAY 'TOTAL REJECTS:       ' WS-RPT-COUNT
+           MOVE WS-FLUSH-ERROR-COUNT TO WS-RPT-COUNT
+           DISPLAY 'ACCOUNT-FILE FLUSH ERRORS: ' WS-RPT-COUNT
+           DISPLAY '--------------------------------------------'
+           MOVE WS-NET-BALANCE-CHANGE TO WS-RPT-AMOUNT
+           DISPLAY 'NET BALANCE CHANGE POSTED: ' WS-RPT-AMOUNT
+           MOVE WS-AUDIT-NET-CHANGE TO WS-RPT-AMOUNT
+           DISPLAY 'NET CHANGE PER AUDIT TRAIL:' WS-RPT-AMOUNT
+      *> WS-NET-BALANCE-CHANGE/WS-AUDIT-NET-CHANGE are both derived
+      *> from postings accepted in memory, so they still agree even
+      *> when a 315-FLUSH-ACCOUNT/316-CHECKPOINT-FLUSH REWRITE later
+      *> failed to actually save one of those postings to ACCOUNT-FILE
+      *> — WS-FLUSH-ERROR-COUNT is what catches that case, so it has
+      *> to be zero too before the run can be called in balance.
+           IF WS-NET-BALANCE-CHANGE = WS-AUDIT-NET-CHANGE
+                   AND WS-FLUSH-ERROR-COUNT = ZERO
+               DISPLAY 'RECONCILIATION: IN BALANCE'
+           ELSE
+               DISPLAY 'RECONCILIATION: *** OUT OF BALANCE ***'
+           END-IF
+           DISPLAY '--------------------------------------------'
+           COMPUTE WS-EXPECTED-AUDIT-COUNT =
+               WS-RECORDS-PROCESSED - WS-REJECT-COUNT
+               + WS-TRANSFER-COUNT + WS-OVERDRAFT-COUNT
+           MOVE WS-RECORDS-PROCESSED TO WS-RPT-COUNT
+           DISPLAY 'TRANSACTION-FILE RECORDS READ:  ' WS-RPT-COUNT
+           MOVE WS-AUDIT-RECORDS-WRITTEN TO WS-RPT-COUNT
+           DISPLAY 'AUDIT-FILE RECORDS WRITTEN:     ' WS-RPT-COUNT
+           MOVE WS-EXPECTED-AUDIT-COUNT TO WS-RPT-COUNT
+           DISPLAY 'AUDIT-FILE RECORDS EXPECTED:    ' WS-RPT-COUNT
+           IF WS-AUDIT-RECORDS-WRITTEN = WS-EXPECTED-AUDIT-COUNT
+               DISPLAY 'TRANS/AUDIT RECORD COUNT: IN BALANCE'
+           ELSE
+               DISPLAY
+                   'TRANS/AUDIT RECORD COUNT: *** OUT OF BALANCE ***'
+           END-IF
+           DISPLAY '============================================'.
