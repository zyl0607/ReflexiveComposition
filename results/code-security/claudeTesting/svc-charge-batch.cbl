@@ -0,0 +1,113 @@
+      *> Nightly minimum-balance service charge job: scans ACCOUNT-FILE
+      *> and, for every account whose ACCOUNT-BALANCE is below the
+      *> operator-entered minimum-balance threshold, appends a
+      *> SERVICE-CHARGE transaction to TRANS.DAT so BANK-TRANS-PROC
+      *> posts the fee through the normal 320-UPDATE-BALANCE /
+      *> 330-WRITE-AUDIT pipeline, same pattern as INTEREST-POST-BATCH.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVC-CHARGE-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCTREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  EOF-FLAG           PIC X VALUE 'N'.
+               88  END-OF-FILE    VALUE 'Y'.
+
+       01  WS-RUN-DATE            PIC X(8).
+       01  WS-RUN-TIME            PIC X(6).
+
+       01  WS-MIN-BALANCE         PIC S9(9)V99.
+       01  WS-SERVICE-FEE         PIC S9(9)V99.
+
+       01  WS-ACCOUNTS-READ       PIC 9(7) VALUE ZERO.
+       01  WS-CHARGES-POSTED      PIC 9(7) VALUE ZERO.
+       01  WS-RPT-COUNT           PIC ZZZ,ZZ9.
+
+       01  WS-HDR-EOF-FLAG        PIC X VALUE 'N'.
+           88  WS-HDR-EOF         VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCESS.
+           PERFORM 200-INIT-PROGRAM
+           PERFORM 300-CHECK-MIN-BALANCE
+               UNTIL END-OF-FILE
+           PERFORM 900-END-PROGRAM
+           STOP RUN.
+
+       200-INIT-PROGRAM.
+           DISPLAY 'Minimum Balance Threshold: '
+           ACCEPT WS-MIN-BALANCE
+           DISPLAY 'Service Charge Amount: '
+           ACCEPT WS-SERVICE-FEE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           OPEN INPUT  ACCOUNT-FILE
+           OPEN EXTEND TRANSACTION-FILE
+           READ ACCOUNT-FILE NEXT
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       300-CHECK-MIN-BALANCE.
+           ADD 1 TO WS-ACCOUNTS-READ
+           IF ACCOUNT-BALANCE < WS-MIN-BALANCE
+               PERFORM 310-WRITE-SERVICE-CHARGE
+           END-IF
+           READ ACCOUNT-FILE NEXT
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       310-WRITE-SERVICE-CHARGE.
+           MOVE ACCOUNT-NUMBER  TO TR-ACCOUNT-NUMBER
+           SET SERVICE-CHARGE   TO TRUE
+           MOVE WS-SERVICE-FEE  TO TR-AMOUNT
+           MOVE WS-RUN-DATE     TO TR-DATE
+           MOVE WS-RUN-TIME     TO TR-TIME
+           MOVE SPACES          TO TR-TO-ACCOUNT-NUMBER
+           WRITE TRANSACTION-RECORD
+           ADD 1 TO WS-CHARGES-POSTED.
+
+       900-END-PROGRAM.
+           CLOSE ACCOUNT-FILE
+                 TRANSACTION-FILE
+           IF WS-CHARGES-POSTED > ZERO
+               PERFORM 320-UPDATE-BATCH-HEADER-COUNT
+           END-IF
+           MOVE WS-ACCOUNTS-READ TO WS-RPT-COUNT
+           DISPLAY 'ACCOUNTS SCANNED:             ' WS-RPT-COUNT
+           MOVE WS-CHARGES-POSTED TO WS-RPT-COUNT
+           DISPLAY 'SERVICE CHARGES POSTED:       ' WS-RPT-COUNT.
+
+      *> Keeps BANK-TRANS-PROC's front-end batch-header framing
+      *> truthful after this job appends new records onto TRANS.DAT:
+      *> if the file starts with a BATCH-HEADER, its expected-count
+      *> field is bumped by however many service charges this run
+      *> just appended, so 207-VALIDATE-BATCH-HEADER still matches
+      *> what is actually in the file instead of rejecting the whole
+      *> day's batch over records this job added after the header was
+      *> written.
+       320-UPDATE-BATCH-HEADER-COUNT.
+           OPEN I-O TRANSACTION-FILE
+           READ TRANSACTION-FILE
+               AT END SET WS-HDR-EOF TO TRUE
+           END-READ
+           IF NOT WS-HDR-EOF AND BATCH-HEADER
+               ADD WS-CHARGES-POSTED TO TR-AMOUNT
+               REWRITE TRANSACTION-RECORD
+           END-IF
+           CLOSE TRANSACTION-FILE.
