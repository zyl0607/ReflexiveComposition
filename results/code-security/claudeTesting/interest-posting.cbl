@@ -0,0 +1,180 @@
+      *> Nightly/monthly interest-posting job: applies one compounding
+      *> period of interest (the same MONTHLY-RATE = ANNUAL-RATE / 1200
+      *> math as COMPOUND-INTEREST, via the shared INT-CALC-ENGINE
+      *> subprogram) to every ACCOUNT-RECORD, and appends an
+      *> INTEREST-POSTING transaction for each account to TRANS.DAT so
+      *> BANK-TRANS-PROC posts it through the normal 320-UPDATE-BALANCE
+      *> / 330-WRITE-AUDIT pipeline and it shows up in the same audit
+      *> trail as deposits and withdrawals.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-POST-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUMBER.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RATE-TABLE-FILE ASSIGN TO 'RATETABLE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCTREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  RATE-TABLE-FILE.
+       COPY RATETBL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  EOF-FLAG           PIC X VALUE 'N'.
+               88  END-OF-FILE    VALUE 'Y'.
+
+       01  WS-RUN-DATE            PIC X(8).
+       01  WS-RUN-TIME            PIC X(6).
+
+       01  WS-ANNUAL-RATE         PIC 9(3)V99.
+       01  WS-PERIODS-PER-YEAR    PIC 9(3) VALUE 12.
+       01  WS-TOTAL-PERIODS       PIC 9(5) VALUE 1.
+       01  WS-COMPOUND-AMOUNT     PIC 9(9)V99.
+       01  WS-INTEREST-EARNED     PIC 9(9)V99.
+
+      *> Tiered rate brackets loaded from RATETABLE.DAT at startup,
+      *> same layout/scan as COMPOUND-INTEREST, so the batch job
+      *> applies our actual tiered customer rates per account balance
+      *> instead of one flat operator-entered rate for every account.
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY OCCURS 20 TIMES.
+               10  WS-RT-MIN-BALANCE  PIC 9(9)V99.
+               10  WS-RT-ANNUAL-RATE  PIC 9(3)V99.
+       01  WS-RATE-COUNT          PIC 9(3) VALUE ZERO.
+       01  WS-RATE-IDX            PIC 9(3).
+       01  WS-RATE-EOF-FLAG       PIC X VALUE 'N'.
+           88  END-OF-RATE-TABLE  VALUE 'Y'.
+
+       01  WS-ACCOUNTS-READ       PIC 9(7) VALUE ZERO.
+       01  WS-INTEREST-POSTED     PIC 9(7) VALUE ZERO.
+       01  WS-RPT-COUNT           PIC ZZZ,ZZ9.
+
+       01  WS-HDR-EOF-FLAG        PIC X VALUE 'N'.
+           88  WS-HDR-EOF         VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCESS.
+           PERFORM 200-INIT-PROGRAM
+           PERFORM 300-APPLY-INTEREST
+               UNTIL END-OF-FILE
+           PERFORM 900-END-PROGRAM
+           STOP RUN.
+
+       200-INIT-PROGRAM.
+           PERFORM 210-LOAD-RATE-TABLE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           OPEN INPUT  ACCOUNT-FILE
+           OPEN EXTEND TRANSACTION-FILE
+           READ ACCOUNT-FILE NEXT
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       210-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-TABLE-FILE
+           READ RATE-TABLE-FILE
+               AT END SET END-OF-RATE-TABLE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-RATE-TABLE
+               ADD 1 TO WS-RATE-COUNT
+               MOVE RT-MIN-BALANCE
+                   TO WS-RT-MIN-BALANCE (WS-RATE-COUNT)
+               MOVE RT-ANNUAL-RATE
+                   TO WS-RT-ANNUAL-RATE (WS-RATE-COUNT)
+               READ RATE-TABLE-FILE
+                   AT END SET END-OF-RATE-TABLE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE RATE-TABLE-FILE.
+
+      *> Highest bracket whose minimum balance does not exceed
+      *> ACCOUNT-BALANCE wins; brackets are stored ascending so the
+      *> last match in the scan is the correct one.
+       220-LOOKUP-RATE.
+           MOVE WS-RT-ANNUAL-RATE (1) TO WS-ANNUAL-RATE
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF ACCOUNT-BALANCE >= WS-RT-MIN-BALANCE (WS-RATE-IDX)
+                   MOVE WS-RT-ANNUAL-RATE (WS-RATE-IDX)
+                       TO WS-ANNUAL-RATE
+               END-IF
+           END-PERFORM.
+
+      *> ACCOUNT-BALANCE is signed (PIC S9(9)V99, since an approved
+      *> overdraft can carry it negative) but INT-CALC-ENGINE's
+      *> LK-PRINCIPAL is unsigned — CALL...USING
+      *> passes by reference, so an overdrawn balance's sign-overpunch
+      *> byte would be misread as a digit by the callee instead of
+      *> converted. An overdrawn account does not earn interest in the
+      *> first place, so the call is skipped outright rather than
+      *> worked around.
+       300-APPLY-INTEREST.
+           ADD 1 TO WS-ACCOUNTS-READ
+           IF ACCOUNT-BALANCE > ZERO
+               PERFORM 220-LOOKUP-RATE
+               CALL 'INT-CALC-ENGINE' USING ACCOUNT-BALANCE
+                                             WS-ANNUAL-RATE
+                                             WS-PERIODS-PER-YEAR
+                                             WS-TOTAL-PERIODS
+                                             WS-COMPOUND-AMOUNT
+                                             WS-INTEREST-EARNED
+               IF WS-INTEREST-EARNED > ZERO
+                   PERFORM 310-WRITE-INTEREST-TRANSACTION
+               END-IF
+           END-IF
+           READ ACCOUNT-FILE NEXT
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       310-WRITE-INTEREST-TRANSACTION.
+           MOVE ACCOUNT-NUMBER     TO TR-ACCOUNT-NUMBER
+           SET INTEREST-POSTING    TO TRUE
+           MOVE WS-INTEREST-EARNED TO TR-AMOUNT
+           MOVE WS-RUN-DATE        TO TR-DATE
+           MOVE WS-RUN-TIME        TO TR-TIME
+           MOVE SPACES             TO TR-TO-ACCOUNT-NUMBER
+           WRITE TRANSACTION-RECORD
+           ADD 1 TO WS-INTEREST-POSTED.
+
+       900-END-PROGRAM.
+           CLOSE ACCOUNT-FILE
+                 TRANSACTION-FILE
+           IF WS-INTEREST-POSTED > ZERO
+               PERFORM 320-UPDATE-BATCH-HEADER-COUNT
+           END-IF
+           MOVE WS-ACCOUNTS-READ TO WS-RPT-COUNT
+           DISPLAY 'ACCOUNTS SCANNED:        ' WS-RPT-COUNT
+           MOVE WS-INTEREST-POSTED TO WS-RPT-COUNT
+           DISPLAY 'INTEREST TRANSACTIONS POSTED: ' WS-RPT-COUNT.
+
+      *> Keeps BANK-TRANS-PROC's front-end batch-header framing
+      *> truthful after this job appends new records onto TRANS.DAT:
+      *> if the file starts with a BATCH-HEADER, its expected-count
+      *> field is bumped by however many interest postings this run
+      *> just appended, so 207-VALIDATE-BATCH-HEADER still matches
+      *> what is actually in the file instead of rejecting the whole
+      *> day's batch over records this job added after the header was
+      *> written.
+       320-UPDATE-BATCH-HEADER-COUNT.
+           OPEN I-O TRANSACTION-FILE
+           READ TRANSACTION-FILE
+               AT END SET WS-HDR-EOF TO TRUE
+           END-READ
+           IF NOT WS-HDR-EOF AND BATCH-HEADER
+               ADD WS-INTEREST-POSTED TO TR-AMOUNT
+               REWRITE TRANSACTION-RECORD
+           END-IF
+           CLOSE TRANSACTION-FILE.
