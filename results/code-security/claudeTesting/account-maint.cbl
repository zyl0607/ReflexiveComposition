@@ -0,0 +1,186 @@
+      *> Account maintenance: the only program in the shop that can add
+      *> a new ACCOUNT-RECORD, change customer detail on an existing
+      *> one, or close an account. BANK-TRANS-PROC only ever does
+      *> READ/REWRITE against keys that already exist, so this is
+      *> where accounts actually come into being.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-MAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCOUNT-NUMBER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE         PIC X.
+           88  ADD-ACCOUNT        VALUE 'A'.
+           88  UPDATE-ACCOUNT     VALUE 'U'.
+           88  CLOSE-ACCOUNT      VALUE 'C'.
+           88  HOLD-ACCOUNT       VALUE 'H'.
+           88  QUIT-MAINTENANCE   VALUE 'Q'.
+
+       01  WS-NEW-STATUS          PIC X.
+           88  WS-NEW-STATUS-ACTIVE VALUE 'A'.
+           88  WS-NEW-STATUS-HELD   VALUE 'H'.
+
+       01  WS-RUN-DATE            PIC X(8).
+       01  WS-STATUS-MSG          PIC X(30).
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCESS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN I-O ACCOUNT-FILE
+           PERFORM 200-MENU-LOOP
+               UNTIL QUIT-MAINTENANCE
+           CLOSE ACCOUNT-FILE
+           STOP RUN.
+
+       200-MENU-LOOP.
+           DISPLAY ' '
+           DISPLAY 'ACCOUNT MAINTENANCE'
+           DISPLAY '  A - Add new account'
+           DISPLAY '  U - Update name/address/phone'
+           DISPLAY '  C - Close account'
+           DISPLAY '  H - Hold/unhold account'
+           DISPLAY '  Q - Quit'
+           DISPLAY 'Select an option: '
+           ACCEPT WS-MENU-CHOICE
+           EVALUATE TRUE
+               WHEN ADD-ACCOUNT
+                   PERFORM 300-ADD-ACCOUNT
+               WHEN UPDATE-ACCOUNT
+                   PERFORM 400-UPDATE-ACCOUNT
+               WHEN CLOSE-ACCOUNT
+                   PERFORM 500-CLOSE-ACCOUNT
+               WHEN HOLD-ACCOUNT
+                   PERFORM 600-HOLD-ACCOUNT
+               WHEN QUIT-MAINTENANCE
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'Invalid selection.'
+           END-EVALUATE.
+
+       300-ADD-ACCOUNT.
+           DISPLAY 'New Account Number: '
+           ACCEPT ACCOUNT-NUMBER
+           DISPLAY 'Customer Name: '
+           ACCEPT ACCOUNT-NAME
+           DISPLAY 'Address Line 1: '
+           ACCEPT ACCT-ADDR-LINE1
+           DISPLAY 'Address Line 2: '
+           ACCEPT ACCT-ADDR-LINE2
+           DISPLAY 'City: '
+           ACCEPT ACCT-ADDR-CITY
+           DISPLAY 'State: '
+           ACCEPT ACCT-ADDR-STATE
+           DISPLAY 'Zip: '
+           ACCEPT ACCT-ADDR-ZIP
+           DISPLAY 'Phone: '
+           ACCEPT ACCOUNT-PHONE
+           DISPLAY 'Tax ID: '
+           ACCEPT ACCOUNT-TAX-ID
+           DISPLAY 'Opening Deposit: '
+           ACCEPT ACCOUNT-BALANCE
+           DISPLAY 'Overdraft Limit: '
+           ACCEPT ACCOUNT-OD-LIMIT
+           MOVE WS-RUN-DATE  TO ACCOUNT-OPEN-DATE
+           MOVE WS-RUN-DATE  TO LAST-UPDATE-DATE
+           SET ACCOUNT-ACTIVE TO TRUE
+           WRITE ACCOUNT-RECORD
+               INVALID KEY
+                   DISPLAY 'ACCOUNT NUMBER ALREADY EXISTS'
+               NOT INVALID KEY
+                   DISPLAY 'ACCOUNT ADDED'
+           END-WRITE.
+
+       400-UPDATE-ACCOUNT.
+           MOVE SPACES TO WS-STATUS-MSG
+           DISPLAY 'Account Number to update: '
+           ACCEPT ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE 'ACCOUNT NOT FOUND' TO WS-STATUS-MSG
+               NOT INVALID KEY
+                   PERFORM 410-UPDATE-FIELDS
+           END-READ
+           IF WS-STATUS-MSG NOT = SPACES
+               DISPLAY WS-STATUS-MSG
+           END-IF.
+
+       410-UPDATE-FIELDS.
+           DISPLAY 'Customer Name [' ACCOUNT-NAME ']: '
+           ACCEPT ACCOUNT-NAME
+           DISPLAY 'Address Line 1 [' ACCT-ADDR-LINE1 ']: '
+           ACCEPT ACCT-ADDR-LINE1
+           DISPLAY 'Address Line 2 [' ACCT-ADDR-LINE2 ']: '
+           ACCEPT ACCT-ADDR-LINE2
+           DISPLAY 'City [' ACCT-ADDR-CITY ']: '
+           ACCEPT ACCT-ADDR-CITY
+           DISPLAY 'State [' ACCT-ADDR-STATE ']: '
+           ACCEPT ACCT-ADDR-STATE
+           DISPLAY 'Zip [' ACCT-ADDR-ZIP ']: '
+           ACCEPT ACCT-ADDR-ZIP
+           DISPLAY 'Phone [' ACCOUNT-PHONE ']: '
+           ACCEPT ACCOUNT-PHONE
+           DISPLAY 'Overdraft Limit [' ACCOUNT-OD-LIMIT ']: '
+           ACCEPT ACCOUNT-OD-LIMIT
+           MOVE WS-RUN-DATE TO LAST-UPDATE-DATE
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   MOVE 'UPDATE ERROR' TO WS-STATUS-MSG
+               NOT INVALID KEY
+                   DISPLAY 'ACCOUNT UPDATED'
+           END-REWRITE.
+
+       500-CLOSE-ACCOUNT.
+           DISPLAY 'Account Number to close: '
+           ACCEPT ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY 'ACCOUNT NOT FOUND'
+               NOT INVALID KEY
+                   SET ACCOUNT-CLOSED TO TRUE
+                   MOVE WS-RUN-DATE TO LAST-UPDATE-DATE
+                   REWRITE ACCOUNT-RECORD
+                       INVALID KEY
+                           DISPLAY 'UPDATE ERROR'
+                       NOT INVALID KEY
+                           DISPLAY 'ACCOUNT CLOSED'
+                   END-REWRITE
+           END-READ.
+
+       600-HOLD-ACCOUNT.
+           DISPLAY 'Account Number to hold/unhold: '
+           ACCEPT ACCOUNT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   DISPLAY 'ACCOUNT NOT FOUND'
+               NOT INVALID KEY
+                   DISPLAY 'Current status: ' ACCOUNT-STATUS
+                   DISPLAY 'New status (A-Active, H-Held): '
+                   ACCEPT WS-NEW-STATUS
+                   EVALUATE TRUE
+                       WHEN WS-NEW-STATUS-ACTIVE
+                           SET ACCOUNT-ACTIVE TO TRUE
+                       WHEN WS-NEW-STATUS-HELD
+                           SET ACCOUNT-HELD TO TRUE
+                       WHEN OTHER
+                           DISPLAY 'INVALID STATUS, NO CHANGE MADE'
+                   END-EVALUATE
+                   IF WS-NEW-STATUS-ACTIVE OR WS-NEW-STATUS-HELD
+                       MOVE WS-RUN-DATE TO LAST-UPDATE-DATE
+                       REWRITE ACCOUNT-RECORD
+                           INVALID KEY
+                               DISPLAY 'UPDATE ERROR'
+                           NOT INVALID KEY
+                               DISPLAY 'ACCOUNT STATUS UPDATED'
+                       END-REWRITE
+                   END-IF
+           END-READ.
