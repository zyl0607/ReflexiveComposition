@@ -0,0 +1,104 @@
+      *> Customer-ready statement for a single account: lists every
+      *> AUDIT-RECORD for the requested account within a date range,
+      *> then shows the current ACCOUNT-BALANCE from ACCOUNT-FILE.
+      *> AUDIT-FILE is LINE SEQUENTIAL so it is scanned top to bottom
+      *> on every run, same as the other batch programs in the shop.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCOUNT-STATEMENT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNT-FILE ASSIGN TO 'ACCOUNT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCOUNT-NUMBER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  ACCOUNT-FILE.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  EOF-FLAG           PIC X VALUE 'N'.
+               88  END-OF-FILE    VALUE 'Y'.
+           05  ACCT-FOUND-FLAG    PIC X VALUE 'N'.
+               88  ACCT-FOUND     VALUE 'Y'.
+
+       01  WS-STMT-ACCOUNT        PIC X(10).
+       01  WS-STMT-FROM-DATE      PIC X(8).
+       01  WS-STMT-TO-DATE        PIC X(8).
+       01  WS-ENTRY-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-RPT-AMOUNT          PIC -Z,ZZZ,ZZ9.99.
+       01  WS-RPT-BALANCE         PIC -Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCESS.
+           PERFORM 200-GET-REQUEST
+           PERFORM 210-PRINT-HEADER
+           OPEN INPUT AUDIT-FILE
+           READ AUDIT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+           PERFORM 300-SCAN-AUDIT-FILE
+               UNTIL END-OF-FILE
+           CLOSE AUDIT-FILE
+           PERFORM 400-PRINT-CURRENT-BALANCE
+           STOP RUN.
+
+       200-GET-REQUEST.
+           DISPLAY 'Account Number: '
+           ACCEPT WS-STMT-ACCOUNT
+           DISPLAY 'From Date (YYYYMMDD): '
+           ACCEPT WS-STMT-FROM-DATE
+           DISPLAY 'To Date (YYYYMMDD): '
+           ACCEPT WS-STMT-TO-DATE.
+
+       210-PRINT-HEADER.
+           DISPLAY '============================================'
+           DISPLAY '  ACCOUNT STATEMENT'
+           DISPLAY '  ACCOUNT:   ' WS-STMT-ACCOUNT
+           DISPLAY '  PERIOD:    ' WS-STMT-FROM-DATE ' TO '
+               WS-STMT-TO-DATE
+           DISPLAY '============================================'.
+
+       300-SCAN-AUDIT-FILE.
+           IF AUDIT-ACCOUNT = WS-STMT-ACCOUNT
+               AND AUDIT-TIMESTAMP(1:8) >= WS-STMT-FROM-DATE
+               AND AUDIT-TIMESTAMP(1:8) <= WS-STMT-TO-DATE
+               PERFORM 310-PRINT-AUDIT-LINE
+           END-IF
+           READ AUDIT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       310-PRINT-AUDIT-LINE.
+           MOVE AUDIT-AMOUNT TO WS-RPT-AMOUNT
+           DISPLAY AUDIT-TIMESTAMP(1:8) '-' AUDIT-TIMESTAMP(9:6)
+               '  ' AUDIT-TYPE '  ' WS-RPT-AMOUNT '  ' AUDIT-STATUS
+           ADD 1 TO WS-ENTRY-COUNT.
+
+       400-PRINT-CURRENT-BALANCE.
+           MOVE WS-STMT-ACCOUNT TO ACCOUNT-NUMBER
+           OPEN INPUT ACCOUNT-FILE
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET ACCT-FOUND TO TRUE
+           END-READ
+           CLOSE ACCOUNT-FILE
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'ENTRIES LISTED: ' WS-ENTRY-COUNT
+           IF ACCT-FOUND
+               MOVE ACCOUNT-BALANCE TO WS-RPT-BALANCE
+               DISPLAY 'CURRENT BALANCE: ' WS-RPT-BALANCE
+           ELSE
+               DISPLAY 'ACCOUNT NOT FOUND ON ACCOUNT-FILE'
+           END-IF
+           DISPLAY '============================================'.
