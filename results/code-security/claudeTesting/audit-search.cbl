@@ -0,0 +1,92 @@
+      *> General audit-trail inquiry: scans AUDIT-FILE for a requested
+      *> ACCOUNT-NUMBER and date range and prints every matching entry,
+      *> so a customer-service question about a past transaction
+      *> doesn't require someone who knows how to read the raw audit
+      *> layout by hand. Same top-to-bottom scan of AUDIT-FILE as
+      *> ACCOUNT-STATEMENT, but a general search tool rather than a
+      *> customer-ready statement.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-SEARCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  EOF-FLAG           PIC X VALUE 'N'.
+               88  END-OF-FILE    VALUE 'Y'.
+
+       01  WS-SEARCH-ACCOUNT      PIC X(10).
+       01  WS-SEARCH-FROM-DATE    PIC X(8).
+       01  WS-SEARCH-TO-DATE      PIC X(8).
+       01  WS-MATCH-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-RPT-SEQ-NO          PIC ZZZZZZZZ9.
+       01  WS-RPT-AMOUNT          PIC -Z,ZZZ,ZZ9.99.
+       01  WS-RPT-BALANCE         PIC -Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCESS.
+           PERFORM 200-GET-REQUEST
+           PERFORM 210-PRINT-HEADER
+           OPEN INPUT AUDIT-FILE
+           READ AUDIT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+           PERFORM 300-SCAN-AUDIT-FILE
+               UNTIL END-OF-FILE
+           CLOSE AUDIT-FILE
+           PERFORM 400-PRINT-SUMMARY
+           STOP RUN.
+
+       200-GET-REQUEST.
+           DISPLAY 'Account Number (blank = all accounts): '
+           ACCEPT WS-SEARCH-ACCOUNT
+           DISPLAY 'From Date (YYYYMMDD): '
+           ACCEPT WS-SEARCH-FROM-DATE
+           DISPLAY 'To Date (YYYYMMDD): '
+           ACCEPT WS-SEARCH-TO-DATE.
+
+       210-PRINT-HEADER.
+           DISPLAY '============================================'
+           DISPLAY '  AUDIT TRAIL SEARCH'
+           IF WS-SEARCH-ACCOUNT = SPACES
+               DISPLAY '  ACCOUNT:   ALL ACCOUNTS'
+           ELSE
+               DISPLAY '  ACCOUNT:   ' WS-SEARCH-ACCOUNT
+           END-IF
+           DISPLAY '  PERIOD:    ' WS-SEARCH-FROM-DATE ' TO '
+               WS-SEARCH-TO-DATE
+           DISPLAY '============================================'.
+
+       300-SCAN-AUDIT-FILE.
+           IF (WS-SEARCH-ACCOUNT = SPACES
+                   OR AUDIT-ACCOUNT = WS-SEARCH-ACCOUNT)
+               AND AUDIT-TIMESTAMP(1:8) >= WS-SEARCH-FROM-DATE
+               AND AUDIT-TIMESTAMP(1:8) <= WS-SEARCH-TO-DATE
+               PERFORM 310-PRINT-AUDIT-LINE
+           END-IF
+           READ AUDIT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       310-PRINT-AUDIT-LINE.
+           MOVE AUDIT-SEQ-NO TO WS-RPT-SEQ-NO
+           MOVE AUDIT-AMOUNT TO WS-RPT-AMOUNT
+           MOVE AUDIT-BALANCE TO WS-RPT-BALANCE
+           DISPLAY WS-RPT-SEQ-NO '  ' AUDIT-ACCOUNT '  '
+               AUDIT-TIMESTAMP(1:8) '-' AUDIT-TIMESTAMP(9:6)
+               '  ' AUDIT-TYPE '  ' WS-RPT-AMOUNT
+               '  BAL ' WS-RPT-BALANCE '  ' AUDIT-STATUS
+           ADD 1 TO WS-MATCH-COUNT.
+
+       400-PRINT-SUMMARY.
+           DISPLAY '--------------------------------------------'
+           DISPLAY 'ENTRIES MATCHED: ' WS-MATCH-COUNT
+           DISPLAY '============================================'.
