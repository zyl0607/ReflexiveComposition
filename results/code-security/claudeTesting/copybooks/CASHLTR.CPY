@@ -0,0 +1,8 @@
+      *> Incoming cash-letter/lockbox item layout (CASHLETTER.DAT) —
+      *> the external channel's own format, distinct from
+      *> TRANSACTION-RECORD, mapped into a DEPOSIT transaction by
+      *> cashletter-intake.cbl.
+       01  CASH-LETTER-RECORD.
+           05  CL-ACCOUNT-NUMBER  PIC X(10).
+           05  CL-ITEM-ID         PIC X(12).
+           05  CL-AMOUNT          PIC 9(7)V99.
