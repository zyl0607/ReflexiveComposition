@@ -0,0 +1,13 @@
+      *> REJECT-RECORD layout for REJECT.DAT: the original transaction
+      *> image (same length/layout as TRANSACTION-RECORD, moved as a
+      *> group so field names don't have to collide) plus the reason
+      *> it was rejected.
+       01  REJECT-RECORD.
+           05  REJECT-TRANSACTION.
+               10  FILLER         PIC X(10).
+               10  FILLER         PIC X.
+               10  FILLER         PIC 9(7)V99.
+               10  FILLER         PIC X(8).
+               10  FILLER         PIC X(6).
+               10  FILLER         PIC X(10).
+           05  REJECT-REASON      PIC X(20).
