@@ -0,0 +1,10 @@
+      *> AUDIT-RECORD layout shared by all programs that read or
+      *> write AUDIT.DAT.
+       01  AUDIT-RECORD.
+           05  AUDIT-SEQ-NO       PIC 9(9).
+           05  AUDIT-TIMESTAMP    PIC X(14).
+           05  AUDIT-ACCOUNT      PIC X(10).
+           05  AUDIT-TYPE         PIC X(13).
+           05  AUDIT-AMOUNT       PIC -9(7).99.
+           05  AUDIT-BALANCE      PIC -9(9).99.
+           05  AUDIT-STATUS       PIC X(20).
