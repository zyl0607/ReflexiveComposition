@@ -0,0 +1,6 @@
+      *> RATE-TABLE-RECORD layout shared by every program that looks up
+      *> a tiered annual interest rate by principal/balance bracket
+      *> (RATETABLE.DAT, ascending by RT-MIN-BALANCE).
+       01  RATE-TABLE-RECORD.
+           05  RT-MIN-BALANCE     PIC 9(9)V99.
+           05  RT-ANNUAL-RATE     PIC 9(3)V99.
