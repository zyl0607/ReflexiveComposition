@@ -0,0 +1,21 @@
+      *> ACCOUNT-RECORD layout shared by all programs that read or
+      *> write ACCOUNT.DAT.
+       01  ACCOUNT-RECORD.
+           05  ACCOUNT-NUMBER     PIC X(10).
+           05  ACCOUNT-NAME       PIC X(30).
+           05  ACCOUNT-BALANCE    PIC S9(9)V99.
+           05  ACCOUNT-OD-LIMIT   PIC S9(7)V99 VALUE ZERO.
+           05  LAST-UPDATE-DATE   PIC X(8).
+           05  ACCOUNT-STATUS     PIC X VALUE 'A'.
+               88  ACCOUNT-ACTIVE VALUE 'A'.
+               88  ACCOUNT-HELD   VALUE 'H'.
+               88  ACCOUNT-CLOSED VALUE 'C'.
+           05  ACCOUNT-OPEN-DATE  PIC X(8).
+           05  ACCOUNT-ADDRESS.
+               10  ACCT-ADDR-LINE1 PIC X(30).
+               10  ACCT-ADDR-LINE2 PIC X(30).
+               10  ACCT-ADDR-CITY  PIC X(20).
+               10  ACCT-ADDR-STATE PIC X(2).
+               10  ACCT-ADDR-ZIP   PIC X(10).
+           05  ACCOUNT-PHONE      PIC X(12).
+           05  ACCOUNT-TAX-ID     PIC X(11).
