@@ -0,0 +1,21 @@
+      *> TRANSACTION-RECORD layout shared by all programs that read or
+      *> write TRANS.DAT. BATCH-HEADER/BATCH-TRAILER are framing
+      *> records rather than postable transactions: they reuse
+      *> TR-ACCOUNT-NUMBER for the batch ID, TR-AMOUNT for the
+      *> expected/actual record count, and (header only) TR-DATE for
+      *> the run date, the same way every other TR-TYPE value gives
+      *> the existing fields its own meaning.
+       01  TRANSACTION-RECORD.
+           05  TR-ACCOUNT-NUMBER    PIC X(10).
+           05  TR-TYPE             PIC X.
+               88  DEPOSIT         VALUE 'D'.
+               88  WITHDRAWAL      VALUE 'W'.
+               88  TRANSFER        VALUE 'T'.
+               88  INTEREST-POSTING VALUE 'I'.
+               88  SERVICE-CHARGE  VALUE 'S'.
+               88  BATCH-HEADER    VALUE 'H'.
+               88  BATCH-TRAILER   VALUE 'E'.
+           05  TR-AMOUNT          PIC 9(7)V99.
+           05  TR-DATE            PIC X(8).
+           05  TR-TIME            PIC X(6).
+           05  TR-TO-ACCOUNT-NUMBER PIC X(10).
