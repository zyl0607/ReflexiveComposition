@@ -1,67 +1,156 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. COMPOUND-INTEREST.
-       AUTHOR. CLAUDE.
-       
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-           
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RATE-TABLE-FILE ASSIGN TO 'RATETABLE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RATE-TABLE-FILE.
+       COPY RATETBL.
+
        WORKING-STORAGE SECTION.
        01  PRINCIPAL              PIC 9(9)V99.
        01  ANNUAL-RATE           PIC 9(3)V99.
-       01  MONTHLY-RATE          PIC 9(3)V99999.
        01  TIME-YEARS            PIC 99.
-       01  TIME-MONTHS           PIC 999.
        01  COMPOUND-AMOUNT       PIC 9(9)V99.
-       01  WORK-AMOUNT           PIC 9(9)V99.
        01  INTEREST-EARNED       PIC 9(9)V99.
-       
+
+      *> Compounding schedule selected by the operator; resolved to a
+      *> periods-per-year divisor and a total elapsed periods count
+      *> before CALCULATE-INTEREST calls INT-CALC-ENGINE.
+       01  WS-FREQUENCY           PIC X.
+           88  FREQ-DAILY         VALUE 'D'.
+           88  FREQ-MONTHLY       VALUE 'M'.
+           88  FREQ-QUARTERLY     VALUE 'Q'.
+           88  FREQ-ANNUAL        VALUE 'A'.
+       01  WS-PERIODS-PER-YEAR    PIC 9(3).
+       01  WS-TOTAL-PERIODS       PIC 9(5).
+
        01  DISPLAY-PRINCIPAL     PIC $$$,$$$,$$9.99.
        01  DISPLAY-FINAL         PIC $$$,$$$,$$9.99.
        01  DISPLAY-INTEREST      PIC $$$,$$$,$$9.99.
        01  DISPLAY-RATE          PIC Z99.99.
        01  DISPLAY-YEARS         PIC Z9.
-       
+       01  DISPLAY-FREQUENCY     PIC X(9).
+
+      *> Tiered rate brackets loaded from RATETABLE.DAT at startup;
+      *> WS-RATE-COUNT entries, ascending by WS-RT-MIN-BALANCE.
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY OCCURS 20 TIMES.
+               10  WS-RT-MIN-BALANCE  PIC 9(9)V99.
+               10  WS-RT-ANNUAL-RATE  PIC 9(3)V99.
+       01  WS-RATE-COUNT          PIC 9(3) VALUE ZERO.
+       01  WS-RATE-IDX            PIC 9(3).
+       01  WS-RATE-EOF-FLAG       PIC X VALUE 'N'.
+           88  END-OF-RATE-TABLE  VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           PERFORM LOAD-RATE-TABLE
            PERFORM GET-INPUT
            PERFORM CALCULATE-INTEREST
            PERFORM DISPLAY-RESULTS
            STOP RUN.
-           
+
+      *> RATETABLE.DAT is keyed on principal bracket (e.g. different
+      *> annual rates for balances under $1,000, $1,000-$10,000, and
+      *> above) so CALCULATE-INTEREST applies our actual tiered
+      *> customer rates instead of whatever number someone keys in.
+       LOAD-RATE-TABLE.
+           OPEN INPUT RATE-TABLE-FILE
+           READ RATE-TABLE-FILE
+               AT END SET END-OF-RATE-TABLE TO TRUE
+           END-READ
+           PERFORM UNTIL END-OF-RATE-TABLE
+               ADD 1 TO WS-RATE-COUNT
+               MOVE RT-MIN-BALANCE
+                   TO WS-RT-MIN-BALANCE (WS-RATE-COUNT)
+               MOVE RT-ANNUAL-RATE
+                   TO WS-RT-ANNUAL-RATE (WS-RATE-COUNT)
+               READ RATE-TABLE-FILE
+                   AT END SET END-OF-RATE-TABLE TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE RATE-TABLE-FILE.
+
        GET-INPUT.
            DISPLAY "Enter Principal Amount: "
            ACCEPT PRINCIPAL
-           DISPLAY "Enter Annual Interest Rate (%) : "
-           ACCEPT ANNUAL-RATE
            DISPLAY "Enter Time (Years): "
-           ACCEPT TIME-YEARS.
-           
+           ACCEPT TIME-YEARS
+           DISPLAY "Enter Compounding Frequency "
+                   "(D=Daily M=Monthly Q=Quarterly A=Annual): "
+           ACCEPT WS-FREQUENCY.
+
+      *> Highest bracket whose minimum balance does not exceed
+      *> PRINCIPAL wins; brackets are stored ascending so the last
+      *> match in the scan is the correct one.
+       LOOKUP-RATE.
+           MOVE WS-RT-ANNUAL-RATE (1) TO ANNUAL-RATE
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF PRINCIPAL >= WS-RT-MIN-BALANCE (WS-RATE-IDX)
+                   MOVE WS-RT-ANNUAL-RATE (WS-RATE-IDX) TO ANNUAL-RATE
+               END-IF
+           END-PERFORM.
+
+      *> Daily/quarterly/annual schedules use a 360-day banking year,
+      *> same convention implied by the existing monthly ANNUAL-RATE /
+      *> 1200 math (12 periods a year, no day-count adjustment).
+       SET-COMPOUNDING-PERIODS.
+           EVALUATE TRUE
+               WHEN FREQ-DAILY
+                   MOVE 360 TO WS-PERIODS-PER-YEAR
+               WHEN FREQ-QUARTERLY
+                   MOVE 4 TO WS-PERIODS-PER-YEAR
+               WHEN FREQ-ANNUAL
+                   MOVE 1 TO WS-PERIODS-PER-YEAR
+               WHEN OTHER
+                   SET FREQ-MONTHLY TO TRUE
+                   MOVE 12 TO WS-PERIODS-PER-YEAR
+           END-EVALUATE
+           COMPUTE WS-TOTAL-PERIODS = TIME-YEARS * WS-PERIODS-PER-YEAR.
+
+      *> The actual rate-compounding math lives in INT-CALC-ENGINE so
+      *> the interest-posting batch job can call the same logic
+      *> against every account instead of duplicating it.
        CALCULATE-INTEREST.
-           COMPUTE MONTHLY-RATE = ANNUAL-RATE / 1200
-           COMPUTE TIME-MONTHS = TIME-YEARS * 12
-           
-           COMPUTE COMPOUND-AMOUNT ROUNDED =
-               PRINCIPAL * (1 + MONTHLY-RATE) ** TIME-MONTHS
-           
-           COMPUTE INTEREST-EARNED ROUNDED =
-               COMPOUND-AMOUNT - PRINCIPAL.
-               
+           PERFORM LOOKUP-RATE
+           PERFORM SET-COMPOUNDING-PERIODS
+           CALL 'INT-CALC-ENGINE' USING PRINCIPAL
+                                        ANNUAL-RATE
+                                        WS-PERIODS-PER-YEAR
+                                        WS-TOTAL-PERIODS
+                                        COMPOUND-AMOUNT
+                                        INTEREST-EARNED.
+
        DISPLAY-RESULTS.
            MOVE PRINCIPAL TO DISPLAY-PRINCIPAL
            MOVE COMPOUND-AMOUNT TO DISPLAY-FINAL
            MOVE INTEREST-EARNED TO DISPLAY-INTEREST
            MOVE ANNUAL-RATE TO DISPLAY-RATE
            MOVE TIME-YEARS TO DISPLAY-YEARS
-           
+           EVALUATE TRUE
+               WHEN FREQ-DAILY
+                   MOVE "Daily" TO DISPLAY-FREQUENCY
+               WHEN FREQ-QUARTERLY
+                   MOVE "Quarterly" TO DISPLAY-FREQUENCY
+               WHEN FREQ-ANNUAL
+                   MOVE "Annual" TO DISPLAY-FREQUENCY
+               WHEN OTHER
+                   MOVE "Monthly" TO DISPLAY-FREQUENCY
+           END-EVALUATE
+
            DISPLAY "==========================================".
            DISPLAY "        COMPOUND INTEREST REPORT         ".
            DISPLAY "==========================================".
            DISPLAY "Principal Amount:     " DISPLAY-PRINCIPAL.
            DISPLAY "Annual Rate:          " DISPLAY-RATE "%".
            DISPLAY "Time Period:          " DISPLAY-YEARS " Years".
+           DISPLAY "Compounding:          " DISPLAY-FREQUENCY.
            DISPLAY "----------------------------------------".
            DISPLAY "Final Amount:         " DISPLAY-FINAL.
            DISPLAY "Interest Earned:      " DISPLAY-INTEREST.
