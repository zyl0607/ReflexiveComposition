@@ -0,0 +1,143 @@
+      *> Daily general-ledger extract: summarizes AUDIT-FILE by
+      *> AUDIT-TYPE for a requested run date into GL-postable totals
+      *> (GLEXTRACT.DAT), so the totals don't have to be re-keyed by
+      *> hand from the raw audit file into the GL system.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-EXTRACT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-FILE ASSIGN TO 'GLEXTRACT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  GL-FILE.
+       01  GL-EXTRACT-RECORD.
+           05  GL-RUN-DATE        PIC X(8).
+           05  GL-TYPE            PIC X(13).
+           05  GL-ENTRY-COUNT     PIC 9(7).
+           05  GL-TOTAL-AMOUNT    PIC S9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  EOF-FLAG           PIC X VALUE 'N'.
+               88  END-OF-FILE    VALUE 'Y'.
+
+       01  WS-RUN-DATE            PIC X(8).
+       01  WS-ENTRY-AMOUNT        PIC S9(9)V99.
+
+       01  WS-DEPOSIT-COUNT       PIC 9(7) VALUE ZERO.
+       01  WS-DEPOSIT-TOTAL       PIC S9(9)V99 VALUE ZERO.
+       01  WS-WITHDRAWAL-COUNT    PIC 9(7) VALUE ZERO.
+       01  WS-WITHDRAWAL-TOTAL    PIC S9(9)V99 VALUE ZERO.
+       01  WS-TRANSFER-DR-COUNT   PIC 9(7) VALUE ZERO.
+       01  WS-TRANSFER-DR-TOTAL   PIC S9(9)V99 VALUE ZERO.
+       01  WS-TRANSFER-CR-COUNT   PIC 9(7) VALUE ZERO.
+       01  WS-TRANSFER-CR-TOTAL   PIC S9(9)V99 VALUE ZERO.
+       01  WS-INTEREST-COUNT      PIC 9(7) VALUE ZERO.
+       01  WS-INTEREST-TOTAL      PIC S9(9)V99 VALUE ZERO.
+       01  WS-OVERDRAFT-COUNT     PIC 9(7) VALUE ZERO.
+       01  WS-OVERDRAFT-TOTAL     PIC S9(9)V99 VALUE ZERO.
+       01  WS-SVC-CHARGE-COUNT    PIC 9(7) VALUE ZERO.
+       01  WS-SVC-CHARGE-TOTAL    PIC S9(9)V99 VALUE ZERO.
+       01  WS-NET-MOVEMENT        PIC S9(9)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCESS.
+           DISPLAY 'GL Extract Run Date (YYYYMMDD): '
+           ACCEPT WS-RUN-DATE
+           OPEN INPUT AUDIT-FILE
+           OPEN OUTPUT GL-FILE
+           READ AUDIT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+           PERFORM 200-SUMMARIZE-ENTRY
+               UNTIL END-OF-FILE
+           PERFORM 300-WRITE-GL-RECORDS
+           CLOSE AUDIT-FILE
+                 GL-FILE
+           STOP RUN.
+
+       200-SUMMARIZE-ENTRY.
+           IF AUDIT-TIMESTAMP(1:8) = WS-RUN-DATE
+               MOVE AUDIT-AMOUNT TO WS-ENTRY-AMOUNT
+               EVALUATE AUDIT-TYPE
+                   WHEN 'DEPOSIT'
+                       ADD 1 TO WS-DEPOSIT-COUNT
+                       ADD WS-ENTRY-AMOUNT TO WS-DEPOSIT-TOTAL
+                   WHEN 'WITHDRAWAL'
+                       ADD 1 TO WS-WITHDRAWAL-COUNT
+                       ADD WS-ENTRY-AMOUNT TO WS-WITHDRAWAL-TOTAL
+                   WHEN 'TRANSFER-DR'
+                       ADD 1 TO WS-TRANSFER-DR-COUNT
+                       ADD WS-ENTRY-AMOUNT TO WS-TRANSFER-DR-TOTAL
+                   WHEN 'TRANSFER-CR'
+                       ADD 1 TO WS-TRANSFER-CR-COUNT
+                       ADD WS-ENTRY-AMOUNT TO WS-TRANSFER-CR-TOTAL
+                   WHEN 'INTEREST'
+                       ADD 1 TO WS-INTEREST-COUNT
+                       ADD WS-ENTRY-AMOUNT TO WS-INTEREST-TOTAL
+                   WHEN 'OVERDRAFT-FEE'
+                       ADD 1 TO WS-OVERDRAFT-COUNT
+                       ADD WS-ENTRY-AMOUNT TO WS-OVERDRAFT-TOTAL
+                   WHEN 'SVC-CHARGE'
+                       ADD 1 TO WS-SVC-CHARGE-COUNT
+                       ADD WS-ENTRY-AMOUNT TO WS-SVC-CHARGE-TOTAL
+               END-EVALUATE
+           END-IF
+           READ AUDIT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       300-WRITE-GL-RECORDS.
+           COMPUTE WS-NET-MOVEMENT =
+               WS-DEPOSIT-TOTAL + WS-TRANSFER-CR-TOTAL
+               + WS-INTEREST-TOTAL
+               - WS-WITHDRAWAL-TOTAL - WS-TRANSFER-DR-TOTAL
+               - WS-OVERDRAFT-TOTAL - WS-SVC-CHARGE-TOTAL
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE 'DEPOSIT'        TO GL-TYPE
+           MOVE WS-DEPOSIT-COUNT TO GL-ENTRY-COUNT
+           MOVE WS-DEPOSIT-TOTAL TO GL-TOTAL-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE 'WITHDRAWAL'        TO GL-TYPE
+           MOVE WS-WITHDRAWAL-COUNT TO GL-ENTRY-COUNT
+           MOVE WS-WITHDRAWAL-TOTAL TO GL-TOTAL-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE 'TRANSFER-DR'        TO GL-TYPE
+           MOVE WS-TRANSFER-DR-COUNT TO GL-ENTRY-COUNT
+           MOVE WS-TRANSFER-DR-TOTAL TO GL-TOTAL-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE 'TRANSFER-CR'        TO GL-TYPE
+           MOVE WS-TRANSFER-CR-COUNT TO GL-ENTRY-COUNT
+           MOVE WS-TRANSFER-CR-TOTAL TO GL-TOTAL-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE 'INTEREST'        TO GL-TYPE
+           MOVE WS-INTEREST-COUNT TO GL-ENTRY-COUNT
+           MOVE WS-INTEREST-TOTAL TO GL-TOTAL-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE 'OVERDRAFT-FEE'   TO GL-TYPE
+           MOVE WS-OVERDRAFT-COUNT TO GL-ENTRY-COUNT
+           MOVE WS-OVERDRAFT-TOTAL TO GL-TOTAL-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE 'SVC-CHARGE'       TO GL-TYPE
+           MOVE WS-SVC-CHARGE-COUNT TO GL-ENTRY-COUNT
+           MOVE WS-SVC-CHARGE-TOTAL TO GL-TOTAL-AMOUNT
+           WRITE GL-EXTRACT-RECORD
+           MOVE WS-RUN-DATE TO GL-RUN-DATE
+           MOVE 'NET-MOVEMENT'  TO GL-TYPE
+           MOVE ZERO             TO GL-ENTRY-COUNT
+           MOVE WS-NET-MOVEMENT TO GL-TOTAL-AMOUNT
+           WRITE GL-EXTRACT-RECORD.
