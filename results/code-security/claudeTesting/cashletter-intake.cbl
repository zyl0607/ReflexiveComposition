@@ -0,0 +1,112 @@
+      *> Daily cash-letter/lockbox intake: converts an incoming branch
+      *> cash-letter file (its own CASH-LETTER-RECORD layout, not
+      *> TRANSACTION-RECORD) into a DEPOSIT TRANSACTION-RECORD per item
+      *> and appends it onto TRANS.DAT ahead of the normal run, same
+      *> "generate-then-feed-the-pipeline" pattern as
+      *> INTEREST-POST-BATCH and SVC-CHARGE-BATCH, so external deposit
+      *> sources post and audit through the same pipeline as everything
+      *> else instead of a separate one-off process.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CASHLETTER-INTAKE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CASH-LETTER-FILE ASSIGN TO 'CASHLETTER.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CASH-LETTER-FILE.
+       COPY CASHLTR.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  EOF-FLAG           PIC X VALUE 'N'.
+               88  END-OF-FILE    VALUE 'Y'.
+
+       01  WS-RUN-DATE            PIC X(8).
+       01  WS-RUN-TIME            PIC X(6).
+
+       01  WS-ITEMS-READ          PIC 9(7) VALUE ZERO.
+       01  WS-ITEMS-POSTED        PIC 9(7) VALUE ZERO.
+       01  WS-ITEMS-REJECTED      PIC 9(7) VALUE ZERO.
+       01  WS-RPT-COUNT           PIC ZZZ,ZZ9.
+
+       01  WS-HDR-EOF-FLAG        PIC X VALUE 'N'.
+           88  WS-HDR-EOF         VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCESS.
+           PERFORM 200-INIT-PROGRAM
+           PERFORM 300-CONVERT-ITEM
+               UNTIL END-OF-FILE
+           PERFORM 900-END-PROGRAM
+           STOP RUN.
+
+       200-INIT-PROGRAM.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           OPEN INPUT  CASH-LETTER-FILE
+           OPEN EXTEND TRANSACTION-FILE
+           READ CASH-LETTER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       300-CONVERT-ITEM.
+           ADD 1 TO WS-ITEMS-READ
+           IF CL-ACCOUNT-NUMBER = SPACES OR CL-AMOUNT NOT NUMERIC
+               DISPLAY 'REJECTED CASH-LETTER ITEM: ' CL-ITEM-ID
+               ADD 1 TO WS-ITEMS-REJECTED
+           ELSE
+               PERFORM 310-WRITE-DEPOSIT-TRANSACTION
+           END-IF
+           READ CASH-LETTER-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+       310-WRITE-DEPOSIT-TRANSACTION.
+           MOVE CL-ACCOUNT-NUMBER TO TR-ACCOUNT-NUMBER
+           SET DEPOSIT             TO TRUE
+           MOVE CL-AMOUNT          TO TR-AMOUNT
+           MOVE WS-RUN-DATE        TO TR-DATE
+           MOVE WS-RUN-TIME        TO TR-TIME
+           MOVE SPACES             TO TR-TO-ACCOUNT-NUMBER
+           WRITE TRANSACTION-RECORD
+           ADD 1 TO WS-ITEMS-POSTED.
+
+       900-END-PROGRAM.
+           CLOSE CASH-LETTER-FILE
+                 TRANSACTION-FILE
+           IF WS-ITEMS-POSTED > ZERO
+               PERFORM 320-UPDATE-BATCH-HEADER-COUNT
+           END-IF
+           MOVE WS-ITEMS-READ TO WS-RPT-COUNT
+           DISPLAY 'CASH-LETTER ITEMS READ:      ' WS-RPT-COUNT
+           MOVE WS-ITEMS-POSTED TO WS-RPT-COUNT
+           DISPLAY 'DEPOSIT TRANSACTIONS POSTED: ' WS-RPT-COUNT
+           MOVE WS-ITEMS-REJECTED TO WS-RPT-COUNT
+           DISPLAY 'ITEMS REJECTED:              ' WS-RPT-COUNT.
+
+      *> Keeps BANK-TRANS-PROC's front-end batch-header framing
+      *> truthful after this job appends new records onto TRANS.DAT:
+      *> if the file starts with a BATCH-HEADER, its expected-count
+      *> field is bumped by however many deposits this run just
+      *> appended, so 207-VALIDATE-BATCH-HEADER still matches what is
+      *> actually in the file instead of rejecting the whole day's
+      *> batch over records this job added after the header was
+      *> written.
+       320-UPDATE-BATCH-HEADER-COUNT.
+           OPEN I-O TRANSACTION-FILE
+           READ TRANSACTION-FILE
+               AT END SET WS-HDR-EOF TO TRUE
+           END-READ
+           IF NOT WS-HDR-EOF AND BATCH-HEADER
+               ADD WS-ITEMS-POSTED TO TR-AMOUNT
+               REWRITE TRANSACTION-RECORD
+           END-IF
+           CLOSE TRANSACTION-FILE.
