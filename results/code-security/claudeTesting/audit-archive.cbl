@@ -0,0 +1,102 @@
+      *> Monthly AUDIT.DAT archive/purge: splits the live audit file on
+      *> an operator-entered cutoff date, writing every AUDIT-RECORD
+      *> dated on or before the cutoff to a dated archive file and
+      *> everything newer back into AUDIT.DAT, so the live file doesn't
+      *> grow forever and a closed-out period can still be pulled back
+      *> up from its own archive file later.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-ARCHIVE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CURRENT-FILE ASSIGN TO 'AUDIT.CUR'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  ARCHIVE-FILE.
+       COPY AUDITREC REPLACING ==AUDIT-RECORD== BY ==ARCHIVE-RECORD==.
+
+       FD  CURRENT-FILE.
+       COPY AUDITREC REPLACING
+           ==AUDIT-RECORD== BY ==CURRENT-AUDIT-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  EOF-FLAG           PIC X VALUE 'N'.
+               88  END-OF-FILE    VALUE 'Y'.
+
+       01  WS-CUTOFF-DATE         PIC X(8).
+       01  WS-ARCHIVE-FILENAME    PIC X(20).
+       01  WS-ARCHIVED-COUNT      PIC 9(7) VALUE ZERO.
+       01  WS-RETAINED-COUNT      PIC 9(7) VALUE ZERO.
+       01  WS-RPT-COUNT           PIC ZZZ,ZZ9.
+       01  WS-DELETE-STATUS       PIC S9(9) COMP-5.
+       01  WS-RENAME-STATUS       PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       100-MAIN-PROCESS.
+           PERFORM 200-GET-REQUEST
+           OPEN INPUT  AUDIT-FILE
+           OPEN OUTPUT ARCHIVE-FILE
+           OPEN OUTPUT CURRENT-FILE
+           READ AUDIT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ
+           PERFORM 300-SPLIT-RECORD
+               UNTIL END-OF-FILE
+           CLOSE AUDIT-FILE
+                 ARCHIVE-FILE
+                 CURRENT-FILE
+           PERFORM 900-REPLACE-AUDIT-FILE
+           PERFORM 910-PRINT-SUMMARY
+           STOP RUN.
+
+       200-GET-REQUEST.
+           DISPLAY 'Archive AUDIT.DAT entries on or before (YYYYMMDD): '
+           ACCEPT WS-CUTOFF-DATE
+           STRING 'AUDIT' WS-CUTOFF-DATE '.DAT' DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILENAME.
+
+      *> AUDIT-TIMESTAMP(1:8) is the run-date portion of the
+      *> timestamp, same substring convention used by statement-gen.cbl
+      *> and gl-extract.cbl.
+       300-SPLIT-RECORD.
+           IF AUDIT-TIMESTAMP IN AUDIT-RECORD (1:8) <= WS-CUTOFF-DATE
+               MOVE AUDIT-RECORD TO ARCHIVE-RECORD
+               WRITE ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+           ELSE
+               MOVE AUDIT-RECORD TO CURRENT-AUDIT-RECORD
+               WRITE CURRENT-AUDIT-RECORD
+               ADD 1 TO WS-RETAINED-COUNT
+           END-IF
+           READ AUDIT-FILE
+               AT END SET END-OF-FILE TO TRUE
+           END-READ.
+
+      *> Replaces the live AUDIT.DAT with the retained (non-archived)
+      *> records just written to AUDIT.CUR.
+       900-REPLACE-AUDIT-FILE.
+           CALL 'CBL_DELETE_FILE' USING 'AUDIT.DAT'
+               RETURNING WS-DELETE-STATUS
+           CALL 'CBL_RENAME_FILE' USING 'AUDIT.CUR' 'AUDIT.DAT'
+               RETURNING WS-RENAME-STATUS.
+
+       910-PRINT-SUMMARY.
+           DISPLAY '============================================'
+           DISPLAY '  AUDIT-FILE ARCHIVE/PURGE SUMMARY'
+           DISPLAY '  CUTOFF DATE:  ' WS-CUTOFF-DATE
+           DISPLAY '  ARCHIVE FILE: ' WS-ARCHIVE-FILENAME
+           MOVE WS-ARCHIVED-COUNT TO WS-RPT-COUNT
+           DISPLAY '  RECORDS ARCHIVED: ' WS-RPT-COUNT
+           MOVE WS-RETAINED-COUNT TO WS-RPT-COUNT
+           DISPLAY '  RECORDS RETAINED: ' WS-RPT-COUNT
+           DISPLAY '============================================'.
